@@ -0,0 +1,453 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CRMCONV.
+000300 AUTHOR. R. M. SANTOS.
+000400 INSTALLATION. PENN STATE UNIVERSITY -- YORK CAMPUS.
+000500 DATE-WRITTEN. AGOSTO 2026.
+000600 DATE-COMPILED. AGOSTO 2026.
+000700 SECURITY. NAO HA CONSIDERACOES DE SEGURANCA PARA CRMCONV.
+000800*****************************************************************
+000900*                                                               *
+001000*    UM RESUMO DO PROGRAMA CRMCONV --                           *
+001100*                                                                *
+001200*    CRMCONV LE O EXTRATO DELIMITADO POR VIRGULA EXPORTADO       *
+001300*    PELO NOVO CRM DA EQUIPE DE VENDAS (NOME, VENDAS DOS TRES    *
+001400*    MESES DO TRIMESTRE E COTA) E GRAVA UM ARQUIVO-VENDAS NO     *
+001500*    LAYOUT FIXO DE 80 POSICOES QUE O QUARTER JA ESPERA, PARA    *
+001600*    QUE O RELATRIM CONTINUE RODANDO SEM MUDANCA. LINHAS DO      *
+001700*    EXTRATO COM CAMPOS FALTANDO, NOME EM BRANCO OU VALORES      *
+001800*    MONETARIOS QUE NAO CONVERTEM SAO DESVIADAS PARA UMA         *
+001900*    LISTAGEM DE REJEITOS EM VEZ DE ENTRAR NO ARQUIVO-VENDAS.    *
+002000*                                                                *
+002100*****************************************************************
+002200*                                                                *
+002300*    HISTORICO DE ALTERACOES --                                  *
+002400*                                                                *
+002500*    16/08/2026  RMS  PROGRAMA ORIGINAL -- CONVERTE O EXTRATO    *
+002600*                     DO CRM PARA O LAYOUT DE REGISTRO-VENDAS.   *
+002700*                                                                *
+002800*****************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER. IBM-370.
+003200 OBJECT-COMPUTER. IBM-370.
+003300 SPECIAL-NAMES.
+003400     DECIMAL-POINT IS COMMA.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT EXTRATO-CRM      ASSIGN TO CRMEXT
+003800         ORGANIZATION IS LINE SEQUENTIAL.
+003900     SELECT ARQUIVO-VENDAS   ASSIGN TO VENDAS
+004000         ORGANIZATION IS SEQUENTIAL.
+004100     SELECT RELAT-REJEITOS-CRM ASSIGN TO REJCRM
+004200         ORGANIZATION IS SEQUENTIAL.
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500*****************************************************************
+004600*    EXTRATO-CRM -- ENTRADA, UMA LINHA POR VENDEDOR NO FORMATO   *
+004700*    "NOME,VENDA-MES1,VENDA-MES2,VENDA-MES3,COTA", CADA VALOR    *
+004800*    MONETARIO COM DUAS CASAS DECIMAIS SEPARADAS POR PONTO, NO   *
+004900*    MESMO FORMATO EXPORTADO PELO CRM. O EXTRATO E' UM ARQUIVO   *
+004901*    TEXTO DE TAMANHO VARIAVEL, DELIMITADO POR LINHA, DIFERENTE  *
+004902*    DOS ARQUIVOS DE REGISTRO FIXO USADOS NO RESTANTE DO         *
+004903*    SISTEMA -- POR ISSO A ORGANIZACAO LINE SEQUENTIAL           *
+005000*****************************************************************
+005100 FD  EXTRATO-CRM
+005200     LABEL RECORDS ARE STANDARD
+005300     RECORD CONTAINS 100 CHARACTERS.
+005400 01  REG-EXTRATO-CRM                  PIC X(100).
+005500*****************************************************************
+005600*    ARQUIVO-VENDAS -- SAIDA, NO MESMO LAYOUT FIXO DE 80         *
+005700*    POSICOES QUE O QUARTER LE DE REGISTRO-VENDAS                *
+005800*****************************************************************
+005900 FD  ARQUIVO-VENDAS
+006000     LABEL RECORDS ARE STANDARD
+006100     RECORD CONTAINS 80 CHARACTERS.
+006200     COPY VENDAREG.
+006300*****************************************************************
+006400*    RELAT-REJEITOS-CRM -- SAIDA, LISTAGEM DAS LINHAS DO         *
+006500*    EXTRATO QUE NAO PUDERAM SER CONVERTIDAS                     *
+006600*****************************************************************
+006700 FD  RELAT-REJEITOS-CRM
+006800     LABEL RECORDS ARE STANDARD
+006900     RECORD CONTAINS 132 CHARACTERS.
+007000 01  LINHA-REJEITOS-CRM               PIC X(132).
+007100 WORKING-STORAGE SECTION.
+007200*****************************************************************
+007300*    CHAVES E CONTADORES DE CONTROLE                             *
+007400*****************************************************************
+007500 77  WS-FIM-EXTRATO-CRM               PIC X(01) VALUE 'N'.
+007600     88  FIM-EXTRATO-CRM                        VALUE 'S'.
+007700 77  WS-REGISTRO-CRM-VALIDO-SW        PIC X(01) VALUE 'S'.
+007800     88  REGISTRO-CRM-VALIDO                    VALUE 'S'.
+007900 77  WS-MOTIVO-REJEICAO-CRM           PIC X(030) VALUE SPACES.
+008000 77  WS-CAMPOS-LIDOS                  PIC 9(02) COMP VALUE ZERO.
+008100 77  WS-CONTADOR-LIDOS                PIC 9(06) COMP-3 VALUE ZERO.
+008200 77  WS-CONTADOR-CONVERTIDOS          PIC 9(06) COMP-3 VALUE ZERO.
+008300 77  WS-CONTADOR-REJEITADOS-CRM       PIC 9(06) COMP-3 VALUE ZERO.
+008400 77  WS-PAGINA-ATUAL                  PIC 9(03) COMP VALUE ZERO.
+008500*****************************************************************
+008600*    CAMPOS DO EXTRATO SEPARADOS PELA VIRGULA, AINDA EM TEXTO    *
+008700*****************************************************************
+008800 01  WS-CAMPOS-EXTRATO.
+008900     05  WS-EXT-NOME                  PIC X(15).
+009000     05  WS-EXT-VENDA1-TXT            PIC X(10).
+009100     05  WS-EXT-VENDA2-TXT            PIC X(10).
+009200     05  WS-EXT-VENDA3-TXT            PIC X(10).
+009300     05  WS-EXT-COTA-TXT              PIC X(10).
+009400*****************************************************************
+009500*    VALORES JA CONVERTIDOS PARA NUMERICO, PRONTOS PARA GRAVAR   *
+009600*    NO REGISTRO-VENDAS                                          *
+009700*****************************************************************
+009800 01  WS-VALORES-CONVERTIDOS.
+009900     05  WS-VENDA1-NUM                PIC S9(4)V99 COMP-3
+010000                                               VALUE ZERO.
+010100     05  WS-VENDA2-NUM                PIC S9(4)V99 COMP-3
+010200                                               VALUE ZERO.
+010300     05  WS-VENDA3-NUM                PIC S9(4)V99 COMP-3
+010400                                               VALUE ZERO.
+010500     05  WS-COTA-NUM                  PIC S9(5)V99 COMP-3
+010600                                               VALUE ZERO.
+010700*****************************************************************
+010800*    AREA DE TRABALHO DO CONVERSOR DE VALOR MONETARIO, USADA     *
+010900*    UMA VEZ PARA CADA UM DOS QUATRO CAMPOS NUMERICOS DO         *
+011000*    EXTRATO -- O TEXTO A CONVERTER E' COLOCADO EM               *
+011100*    WS-CONV-ENTRADA E O RESULTADO SAI EM WS-CONV-VALOR          *
+011200*****************************************************************
+011300 77  WS-CONV-ENTRADA                  PIC X(10) VALUE SPACES.
+011400 77  WS-CONV-INTEIRO-TXT              PIC X(05) JUSTIFIED RIGHT
+011500                                          VALUE SPACES.
+011600 77  WS-CONV-DECIMAL-TXT              PIC X(02) VALUE SPACES.
+011700 77  WS-CONV-INTEIRO-NUM              PIC 9(05) VALUE ZERO.
+011800 77  WS-CONV-DECIMAL-NUM              PIC 9(02) VALUE ZERO.
+011900 77  WS-CONV-PARTES                   PIC 9(02) COMP VALUE ZERO.
+012000 77  WS-CONV-VALOR                    PIC S9(6)V99 COMP-3
+012100                                              VALUE ZERO.
+012200 77  WS-CONV-VALIDO-SW                PIC X(01) VALUE 'N'.
+012300     88  WS-CONV-VALOR-VALIDO                   VALUE 'S'.
+012400 01  WS-LINHA-BRANCO                  PIC X(132) VALUE SPACES.
+012500*****************************************************************
+012600*    RELAT-REJEITOS-CRM -- LINHAS DE CABECALHO, DETALHE E        *
+012700*    RODAPE                                                      *
+012800*****************************************************************
+012900 01  WS-REJ-CABECALHO-1.
+013000     05  FILLER                       PIC X(035) VALUE SPACES.
+013100     05  FILLER                       PIC X(050) VALUE
+013200         'LISTAGEM DE REJEITOS -- CONVERSAO DO EXTRATO CRM'.
+013300     05  FILLER                       PIC X(047) VALUE SPACES.
+013400 01  WS-REJ-CABECALHO-2.
+013500     05  FILLER                       PIC X(002) VALUE SPACES.
+013600     05  FILLER                       PIC X(020) VALUE
+013700         'LINHA DO EXTRATO'.
+013800     05  FILLER                       PIC X(062) VALUE SPACES.
+013900     05  FILLER                       PIC X(019) VALUE
+014000         'MOTIVO DA REJEICAO'.
+014100     05  FILLER                       PIC X(029) VALUE SPACES.
+014200 01  WS-REJ-LINHA-DETALHE.
+014300     05  WS-REJ-LINHA                 PIC X(080).
+014400     05  FILLER                       PIC X(002) VALUE SPACES.
+014500     05  WS-REJ-MOTIVO                PIC X(030).
+014600     05  FILLER                       PIC X(020) VALUE SPACES.
+014700 01  WS-LINHA-RODAPE-CRM.
+014800     05  FILLER                       PIC X(002) VALUE SPACES.
+014900     05  FILLER                       PIC X(022) VALUE
+015000         'REGISTROS LIDOS'.
+015100     05  FILLER                       PIC X(002) VALUE SPACES.
+015200     05  WS-ROD-CRM-LIDOS             PIC ZZZ.ZZ9.
+015300     05  FILLER                       PIC X(004) VALUE SPACES.
+015400     05  FILLER                       PIC X(024) VALUE
+015500         'REGISTROS CONVERTIDOS'.
+015600     05  FILLER                       PIC X(002) VALUE SPACES.
+015700     05  WS-ROD-CRM-CONVERTIDOS       PIC ZZZ.ZZ9.
+015800     05  FILLER                       PIC X(004) VALUE SPACES.
+015900     05  FILLER                       PIC X(024) VALUE
+016000         'REGISTROS REJEITADOS'.
+016100     05  FILLER                       PIC X(002) VALUE SPACES.
+016200     05  WS-ROD-CRM-REJEITADOS        PIC ZZZ.ZZ9.
+016300     05  FILLER                       PIC X(025) VALUE SPACES.
+016400 PROCEDURE DIVISION.
+016500*****************************************************************
+016600*    0000-MAINLINE-CONTROLE                                      *
+016700*    PARAGRAFO PRINCIPAL -- CONTROLA A SEQUENCIA DE EXECUCAO     *
+016800*****************************************************************
+016900 0000-MAINLINE-CONTROLE.
+017000     PERFORM 1000-INICIALIZACAO THRU 1000-EXIT.
+017100     PERFORM 7000-LER-EXTRATO-CRM THRU 7000-EXIT.
+017200     PERFORM 2000-PROCESSA-REGISTRO THRU 2000-EXIT
+017300         UNTIL FIM-EXTRATO-CRM.
+017400     PERFORM 4000-IMPRIME-RODAPE-CRM THRU 4000-EXIT.
+017500     PERFORM 8000-FINALIZACAO THRU 8000-EXIT.
+017600     STOP RUN.
+017700*****************************************************************
+017800*    1000-INICIALIZACAO                                          *
+017900*    ABRE OS ARQUIVOS E IMPRIME O CABECALHO DA LISTAGEM DE       *
+018000*    REJEITOS                                                    *
+018100*****************************************************************
+018200 1000-INICIALIZACAO.
+018300     OPEN INPUT  EXTRATO-CRM
+018400          OUTPUT ARQUIVO-VENDAS
+018500          OUTPUT RELAT-REJEITOS-CRM.
+018600     PERFORM 1100-IMPRIME-CABECALHO-REJEITOS THRU 1100-EXIT.
+018700 1000-EXIT.
+018800     EXIT.
+018900*****************************************************************
+019000*    1100-IMPRIME-CABECALHO-REJEITOS                             *
+019100*    IMPRIME O CABECALHO DA LISTAGEM DE REJEITOS, UMA UNICA      *
+019200*    VEZ, NO INICIO DO RELATORIO                                 *
+019300*****************************************************************
+019400 1100-IMPRIME-CABECALHO-REJEITOS.
+019500     ADD 1 TO WS-PAGINA-ATUAL.
+019600     WRITE LINHA-REJEITOS-CRM FROM WS-REJ-CABECALHO-1
+019700         AFTER ADVANCING PAGE.
+019800     WRITE LINHA-REJEITOS-CRM FROM WS-LINHA-BRANCO
+019900         AFTER ADVANCING 1 LINE.
+020000     WRITE LINHA-REJEITOS-CRM FROM WS-REJ-CABECALHO-2
+020100         AFTER ADVANCING 1 LINE.
+020200     WRITE LINHA-REJEITOS-CRM FROM WS-LINHA-BRANCO
+020300         AFTER ADVANCING 1 LINE.
+020400 1100-EXIT.
+020500     EXIT.
+020600*****************************************************************
+020700*    2000-PROCESSA-REGISTRO                                      *
+020800*    VALIDA E CONVERTE UMA LINHA DO EXTRATO; SE VALIDA, GRAVA-A  *
+020900*    EM ARQUIVO-VENDAS -- SE INVALIDA, GRAVA NA LISTAGEM DE      *
+021000*    REJEITOS                                                    *
+021100*****************************************************************
+021200 2000-PROCESSA-REGISTRO.
+021300     ADD 1 TO WS-CONTADOR-LIDOS.
+021400     PERFORM 2010-VALIDA-REGISTRO-CRM THRU 2010-EXIT.
+021500     IF REGISTRO-CRM-VALIDO
+021600         PERFORM 2020-GRAVA-REGISTRO-VENDAS THRU 2020-EXIT
+021700     ELSE
+021800         PERFORM 2060-GRAVA-REJEITO-CRM THRU 2060-EXIT
+021900     END-IF.
+022000     PERFORM 7000-LER-EXTRATO-CRM THRU 7000-EXIT.
+022100 2000-EXIT.
+022200     EXIT.
+022300*****************************************************************
+022400*    2010-VALIDA-REGISTRO-CRM                                    *
+022500*    SEPARA OS CAMPOS DA LINHA PELA VIRGULA E VALIDA CADA UM --  *
+022600*    CADA CHECAGEM SO E' FEITA SE A LINHA AINDA ESTIVER VALIDA   *
+022700*    ATE ALI, PARA QUE O MOTIVO GRAVADO SEJA O DO PRIMEIRO       *
+022800*    PROBLEMA ENCONTRADO                                         *
+022900*****************************************************************
+023000 2010-VALIDA-REGISTRO-CRM.
+023100     MOVE 'S' TO WS-REGISTRO-CRM-VALIDO-SW.
+023200     MOVE SPACES TO WS-MOTIVO-REJEICAO-CRM.
+023300     PERFORM 2012-SEPARA-CAMPOS-CRM THRU 2012-EXIT.
+023400     IF REGISTRO-CRM-VALIDO
+023500         PERFORM 2014-VALIDA-NOME-CRM THRU 2014-EXIT
+023600     END-IF.
+023700     IF REGISTRO-CRM-VALIDO
+023800         PERFORM 2016-CONVERTE-VENDA1 THRU 2016-EXIT
+023900     END-IF.
+024000     IF REGISTRO-CRM-VALIDO
+024100         PERFORM 2017-CONVERTE-VENDA2 THRU 2017-EXIT
+024200     END-IF.
+024300     IF REGISTRO-CRM-VALIDO
+024400         PERFORM 2018-CONVERTE-VENDA3 THRU 2018-EXIT
+024500     END-IF.
+024600     IF REGISTRO-CRM-VALIDO
+024700         PERFORM 2019-CONVERTE-COTA THRU 2019-EXIT
+024800     END-IF.
+024900 2010-EXIT.
+025000     EXIT.
+025100*****************************************************************
+025200*    2012-SEPARA-CAMPOS-CRM                                      *
+025300*    SEPARA A LINHA DO EXTRATO EM NOME, OS TRES VALORES DE       *
+025400*    VENDA E A COTA, PELO DELIMITADOR VIRGULA -- UMA LINHA COM   *
+025500*    MENOS DE CINCO CAMPOS ESTA' INCOMPLETA E E' REJEITADA       *
+025600*****************************************************************
+025700 2012-SEPARA-CAMPOS-CRM.
+025800     MOVE ZERO   TO WS-CAMPOS-LIDOS.
+025900     MOVE SPACES TO WS-CAMPOS-EXTRATO.
+026000     UNSTRING REG-EXTRATO-CRM DELIMITED BY ','
+026100         INTO WS-EXT-NOME WS-EXT-VENDA1-TXT WS-EXT-VENDA2-TXT
+026200              WS-EXT-VENDA3-TXT WS-EXT-COTA-TXT
+026300         TALLYING IN WS-CAMPOS-LIDOS
+026400     END-UNSTRING.
+026500     IF WS-CAMPOS-LIDOS NOT = 5
+026600         MOVE 'N' TO WS-REGISTRO-CRM-VALIDO-SW
+026700         MOVE 'EXTRATO COM CAMPOS FALTANDO' TO
+026800                                       WS-MOTIVO-REJEICAO-CRM
+026900     END-IF.
+027000 2012-EXIT.
+027100     EXIT.
+027200*****************************************************************
+027300*    2014-VALIDA-NOME-CRM                                        *
+027400*    REJEITA A LINHA SE O NOME DO VENDEDOR VEIO EM BRANCO        *
+027500*****************************************************************
+027600 2014-VALIDA-NOME-CRM.
+027700     IF WS-EXT-NOME = SPACES
+027800         MOVE 'N' TO WS-REGISTRO-CRM-VALIDO-SW
+027900         MOVE 'NOME EM BRANCO' TO WS-MOTIVO-REJEICAO-CRM
+028000     END-IF.
+028100 2014-EXIT.
+028200     EXIT.
+028300*****************************************************************
+028400*    2016-CONVERTE-VENDA1                                        *
+028500*    CONVERTE O VALOR DE VENDA DO PRIMEIRO MES DO TEXTO DO       *
+028600*    EXTRATO PARA NUMERICO                                       *
+028700*****************************************************************
+028800 2016-CONVERTE-VENDA1.
+028900     MOVE WS-EXT-VENDA1-TXT TO WS-CONV-ENTRADA.
+029000     PERFORM 2200-CONVERTE-VALOR THRU 2200-EXIT.
+029100     IF WS-CONV-VALOR-VALIDO AND WS-CONV-VALOR NOT > 9999,99
+029200         MOVE WS-CONV-VALOR TO WS-VENDA1-NUM
+029300     ELSE
+029400         MOVE 'N' TO WS-REGISTRO-CRM-VALIDO-SW
+029500         MOVE 'VENDA MES 1 INVALIDA' TO WS-MOTIVO-REJEICAO-CRM
+029600     END-IF.
+029700 2016-EXIT.
+029800     EXIT.
+029900*****************************************************************
+030000*    2017-CONVERTE-VENDA2                                        *
+030100*    CONVERTE O VALOR DE VENDA DO SEGUNDO MES DO TEXTO DO        *
+030200*    EXTRATO PARA NUMERICO                                       *
+030300*****************************************************************
+030400 2017-CONVERTE-VENDA2.
+030500     MOVE WS-EXT-VENDA2-TXT TO WS-CONV-ENTRADA.
+030600     PERFORM 2200-CONVERTE-VALOR THRU 2200-EXIT.
+030700     IF WS-CONV-VALOR-VALIDO AND WS-CONV-VALOR NOT > 9999,99
+030800         MOVE WS-CONV-VALOR TO WS-VENDA2-NUM
+030900     ELSE
+031000         MOVE 'N' TO WS-REGISTRO-CRM-VALIDO-SW
+031100         MOVE 'VENDA MES 2 INVALIDA' TO WS-MOTIVO-REJEICAO-CRM
+031200     END-IF.
+031300 2017-EXIT.
+031400     EXIT.
+031500*****************************************************************
+031600*    2018-CONVERTE-VENDA3                                        *
+031700*    CONVERTE O VALOR DE VENDA DO TERCEIRO MES DO TEXTO DO       *
+031800*    EXTRATO PARA NUMERICO                                       *
+031900*****************************************************************
+032000 2018-CONVERTE-VENDA3.
+032100     MOVE WS-EXT-VENDA3-TXT TO WS-CONV-ENTRADA.
+032200     PERFORM 2200-CONVERTE-VALOR THRU 2200-EXIT.
+032300     IF WS-CONV-VALOR-VALIDO AND WS-CONV-VALOR NOT > 9999,99
+032400         MOVE WS-CONV-VALOR TO WS-VENDA3-NUM
+032500     ELSE
+032600         MOVE 'N' TO WS-REGISTRO-CRM-VALIDO-SW
+032700         MOVE 'VENDA MES 3 INVALIDA' TO WS-MOTIVO-REJEICAO-CRM
+032800     END-IF.
+032900 2018-EXIT.
+033000     EXIT.
+033100*****************************************************************
+033200*    2019-CONVERTE-COTA                                          *
+033300*    CONVERTE A COTA DO TEXTO DO EXTRATO PARA NUMERICO -- UMA    *
+033400*    COTA ZERADA OU NEGATIVA TAMBEM E' REJEITADA, COMO JA        *
+033500*    ACONTECE NO QUARTER PARA ARQUIVO-VENDAS                     *
+033600*****************************************************************
+033700 2019-CONVERTE-COTA.
+033800     MOVE WS-EXT-COTA-TXT TO WS-CONV-ENTRADA.
+033900     PERFORM 2200-CONVERTE-VALOR THRU 2200-EXIT.
+034000     IF WS-CONV-VALOR-VALIDO AND WS-CONV-VALOR > ZERO
+034050         AND WS-CONV-VALOR NOT > 99999,99
+034100         MOVE WS-CONV-VALOR TO WS-COTA-NUM
+034200     ELSE
+034300         MOVE 'N' TO WS-REGISTRO-CRM-VALIDO-SW
+034400         MOVE 'COTA INVALIDA' TO WS-MOTIVO-REJEICAO-CRM
+034500     END-IF.
+034600 2019-EXIT.
+034700     EXIT.
+034800*****************************************************************
+034900*    2020-GRAVA-REGISTRO-VENDAS                                  *
+035000*    MONTA O REGISTRO-VENDAS COM OS CAMPOS JA CONVERTIDOS E      *
+035100*    GRAVA EM ARQUIVO-VENDAS                                     *
+035200*****************************************************************
+035300 2020-GRAVA-REGISTRO-VENDAS.
+035400     MOVE SPACES        TO REGISTRO-VENDAS.
+035500     MOVE WS-EXT-NOME   TO NOME-REGISTRO-VENDAS.
+035600     MOVE WS-VENDA1-NUM TO VENDAS-MES-1-REGISTRO-VENDAS.
+035700     MOVE WS-VENDA2-NUM TO VENDAS-MES-2-REGISTRO-VENDAS.
+035800     MOVE WS-VENDA3-NUM TO VENDAS-MES3-REGISTRO-VENDAS.
+035900     MOVE WS-COTA-NUM   TO COTA-REGISTRO-VENDAS.
+036000     WRITE REGISTRO-VENDAS.
+036100     ADD 1 TO WS-CONTADOR-CONVERTIDOS.
+036200 2020-EXIT.
+036300     EXIT.
+036400*****************************************************************
+036500*    2060-GRAVA-REJEITO-CRM                                      *
+036600*    IMPRIME NA LISTAGEM DE REJEITOS A LINHA DO EXTRATO QUE      *
+036700*    FALHOU NA CRITICA, JUNTO COM O MOTIVO DA REJEICAO           *
+036800*****************************************************************
+036900 2060-GRAVA-REJEITO-CRM.
+037000     ADD 1 TO WS-CONTADOR-REJEITADOS-CRM.
+037100     MOVE REG-EXTRATO-CRM(1:80)   TO WS-REJ-LINHA.
+037200     MOVE WS-MOTIVO-REJEICAO-CRM  TO WS-REJ-MOTIVO.
+037300     WRITE LINHA-REJEITOS-CRM FROM WS-REJ-LINHA-DETALHE
+037400         AFTER ADVANCING 1 LINE.
+037500 2060-EXIT.
+037600     EXIT.
+037700*****************************************************************
+037800*    2200-CONVERTE-VALOR                                         *
+037900*    CONVERTE O TEXTO MONETARIO EM WS-CONV-ENTRADA (FORMATO      *
+038000*    "NNNN.NN") PARA O CAMPO NUMERICO WS-CONV-VALOR -- A PARTE   *
+038100*    INTEIRA E' ALINHADA A DIREITA E A PARTE DECIMAL A           *
+038200*    ESQUERDA ANTES DA CHECAGEM NUMERICA, PARA QUE VALORES COM   *
+038300*    MENOS DE QUATRO DIGITOS NA PARTE INTEIRA OU UM SO DIGITO    *
+038400*    NA PARTE DECIMAL CONVERTAM CORRETAMENTE                     *
+038500*****************************************************************
+038600 2200-CONVERTE-VALOR.
+038700     MOVE SPACES TO WS-CONV-INTEIRO-TXT WS-CONV-DECIMAL-TXT.
+038800     MOVE ZERO   TO WS-CONV-PARTES.
+038900     UNSTRING WS-CONV-ENTRADA DELIMITED BY '.'
+039000         INTO WS-CONV-INTEIRO-TXT WS-CONV-DECIMAL-TXT
+039100         TALLYING IN WS-CONV-PARTES
+039200     END-UNSTRING.
+039300     INSPECT WS-CONV-INTEIRO-TXT REPLACING LEADING SPACE BY ZERO.
+039400     INSPECT WS-CONV-DECIMAL-TXT REPLACING TRAILING SPACE BY ZERO.
+039500     IF WS-CONV-PARTES = 2
+039600            AND WS-CONV-INTEIRO-TXT IS NUMERIC
+039700            AND WS-CONV-DECIMAL-TXT IS NUMERIC
+039800         MOVE WS-CONV-INTEIRO-TXT TO WS-CONV-INTEIRO-NUM
+039900         MOVE WS-CONV-DECIMAL-TXT TO WS-CONV-DECIMAL-NUM
+040000         COMPUTE WS-CONV-VALOR ROUNDED =
+040100             WS-CONV-INTEIRO-NUM + (WS-CONV-DECIMAL-NUM / 100)
+040200             ON SIZE ERROR
+040300                 MOVE ZERO TO WS-CONV-VALOR
+040400                 MOVE 'N'  TO WS-CONV-VALIDO-SW
+040500         NOT ON SIZE ERROR
+040600                 MOVE 'S'  TO WS-CONV-VALIDO-SW
+040700         END-COMPUTE
+040800     ELSE
+040900         MOVE ZERO TO WS-CONV-VALOR
+041000         MOVE 'N'  TO WS-CONV-VALIDO-SW
+041100     END-IF.
+041200 2200-EXIT.
+041300     EXIT.
+041400*****************************************************************
+041500*    4000-IMPRIME-RODAPE-CRM                                     *
+041600*    IMPRIME O RODAPE COM OS TOTAIS DE REGISTROS LIDOS,          *
+041700*    CONVERTIDOS E REJEITADOS, PARA CONFERENCIA CONTRA A         *
+041800*    QUANTIDADE RECEBIDA DO CRM                                  *
+041900*****************************************************************
+042000 4000-IMPRIME-RODAPE-CRM.
+042100     MOVE WS-CONTADOR-LIDOS          TO WS-ROD-CRM-LIDOS.
+042200     MOVE WS-CONTADOR-CONVERTIDOS    TO WS-ROD-CRM-CONVERTIDOS.
+042300     MOVE WS-CONTADOR-REJEITADOS-CRM TO WS-ROD-CRM-REJEITADOS.
+042400     WRITE LINHA-REJEITOS-CRM FROM WS-LINHA-BRANCO
+042500         AFTER ADVANCING 1 LINE.
+042600     WRITE LINHA-REJEITOS-CRM FROM WS-LINHA-RODAPE-CRM
+042700         AFTER ADVANCING 1 LINE.
+042800 4000-EXIT.
+042900     EXIT.
+043000*****************************************************************
+043100*    7000-LER-EXTRATO-CRM                                        *
+043200*    LE A PROXIMA LINHA DE EXTRATO-CRM                           *
+043300*****************************************************************
+043400 7000-LER-EXTRATO-CRM.
+043500     READ EXTRATO-CRM
+043600         AT END MOVE 'S' TO WS-FIM-EXTRATO-CRM
+043700     END-READ.
+043800 7000-EXIT.
+043900     EXIT.
+044000*****************************************************************
+044100*    8000-FINALIZACAO                                            *
+044200*    FECHA OS ARQUIVOS AO TERMINO DO PROCESSAMENTO                *
+044300*****************************************************************
+044400 8000-FINALIZACAO.
+044500     CLOSE EXTRATO-CRM
+044600           ARQUIVO-VENDAS
+044700           RELAT-REJEITOS-CRM.
+044800 8000-EXIT.
+044900     EXIT.
