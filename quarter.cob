@@ -1,49 +1,1606 @@
-Identification Division.
-
-Program-ID. Quarter.
-Author. Larry Newcomer
-Installation. Penn State University -- York Campus.
-Date-Written. May 1983.
-Date-Compiled. May 9, 1983.
-Security. Não ha considerações de segurança para Quarter.
-*
-* Um resumo do porgrama Quarter --
-*
-* Quarter lê um arquivo contendo as vendas mensais dos vendedores para os 3 meses de um trimestre
-* juntamente com o nome do vendedor e a cota de venda do trimestre.
-* Imprime um relatório mostrando o vendedor:
-*
-* Nome     Venda do Trimestre    Cota
-* 
-* Jones    $ 42.000,98           $ 40.000,00
-* Smith    $ 59.000,67           $ 60.000,00
-* Yost     $ 47.893,00           $ 45.000,00
-
-Environment Division.
-
-Configuration Section.
-Source-Computer. IBM-370.
-Object-Computer. IBM-370.
-Special-Names. Decimal-Point is Comma.
-Input-Output Section.
-File-Control.
-   Selec Arquivo-Vendas   assign to Vendas.
-   Selec Relat-Trimestral assign to Relatrim.
-   
-Data Division.
-
-File Section.
-
-FD Arquivo-Vendas
-   Label Records are Standard
-   Record Contains 80 Characters
-   .
-01 Registro-Vendas
-   05 Nome-Registro-Vendas         PIC X(15).
-   05 Vendas-Mes-1-Registro-Vendas PIC S9(4)V99.
-   05 Vendas-Mes-2-Registro-Vendas PIC S9(4)V99.
-   05 Vendas-Mes3-Registro-Vendas  PIC S9(4)V99.
-   05 Cota-Registro-Vendas         PIC S9(5)V99.
-   05 Filler                       PIC X(40).
-   
-   
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. QUARTER.
+000300 AUTHOR. LARRY NEWCOMER.
+000400 INSTALLATION. PENN STATE UNIVERSITY -- YORK CAMPUS.
+000500 DATE-WRITTEN. MAY 1983.
+000600 DATE-COMPILED. MAY 9, 1983.
+000700 SECURITY. NAO HA CONSIDERACOES DE SEGURANCA PARA QUARTER.
+000800*****************************************************************
+000900*                                                               *
+001000*    UM RESUMO DO PROGRAMA QUARTER --                           *
+001100*                                                               *
+001200*    QUARTER LE UM ARQUIVO CONTENDO AS VENDAS MENSAIS DOS        *
+001300*    VENDEDORES PARA OS 3 MESES DE UM TRIMESTRE JUNTAMENTE       *
+001400*    COM O NOME DO VENDEDOR E A COTA DE VENDA DO TRIMESTRE.      *
+001500*    IMPRIME UM RELATORIO MOSTRANDO O VENDEDOR:                  *
+001600*                                                                *
+001700*    NOME     VENDA DO TRIMESTRE    COTA          VARIACAO       *
+001800*                                                                *
+001900*    JONES    $ 42.000,98           $ 40.000,00   $  2.000,98    *
+002000*    SMITH    $ 59.000,67           $ 60.000,00   $ -1.000,33CR  *
+002100*    YOST     $ 47.893,00           $ 45.000,00   $  2.893,00    *
+002200*                                                                *
+002300*****************************************************************
+002400*                                                                *
+002500*    HISTORICO DE ALTERACOES --                                  *
+002600*                                                                *
+002700*    09/08/2026  RMS  CONSTRUIDA A PROCEDURE DIVISION -- LE       *
+002800*                     ARQUIVO-VENDAS, SOMA O TRIMESTRE E          *
+002900*                     IMPRIME O RELATORIO COM A COLUNA DE         *
+003000*                     VARIACAO CONTRA A COTA.                     *
+003010*    10/08/2026  RMS  INCLUIDA A SECAO DE EXCECAO "ABAIXO DA      *
+003020*                     COTA" NO FINAL DO RELATRIM, EM NOVA PAGINA, *
+003030*                     ORDENADA PELO TAMANHO DO DEFICIT.           *
+003040*    11/08/2026  RMS  INCLUIDO RODAPE DE CONTROLE NO RELATRIM --  *
+003050*                     QUANTIDADE DE REGISTROS, HASH DE CONTROLE   *
+003060*                     E TOTAL GERAL DO TRIMESTRE, PARA            *
+003070*                     RECONCILIACAO COM O FOLHA DE PAGAMENTO.     *
+003080*    12/08/2026  RMS  INCLUIDA A CRITICA DE EDICAO DO REGISTRO -- *
+003090*                     NOME EM BRANCO, VENDA MENSAL NEGATIVA OU    *
+003091*                     COTA ZERADA/NEGATIVA SAO REJEITADOS PARA    *
+003092*                     RELAT-REJEITOS COM O MOTIVO, EM VEZ DE      *
+003093*                     ENTRAR NOS TOTAIS DO TRIMESTRE.             *
+003094*    13/08/2026  RMS  INCLUIDO O ARQUIVO MESTRE VENDEDOR-MASTER,  *
+003095*                     LOCALIZADO PELO NOME PARA OBTER A REGIAO    *
+003096*                     DE CADA VENDEDOR. O RELATRIM AGORA E'       *
+003097*                     ORDENADO E QUEBRADO POR REGIAO, COM         *
+003098*                     SUBTOTAL DE TRIMESTRE/COTA/VARIACAO AO      *
+003099*                     FINAL DE CADA REGIAO.                       *
+003100*    14/08/2026  RMS  INCLUIDO CHECKPOINT/REINICIO NA LEITURA DE  *
+003101*                     ARQUIVO-VENDAS -- GRAVA A POSICAO A CADA    *
+003102*                     100 REGISTROS PARA QUE UMA EXECUCAO         *
+003103*                     INTERROMPIDA POSSA SER RETOMADA SEM RELER   *
+003104*                     O ARQUIVO DESDE O INICIO.                   *
+003105*    15/08/2026  RMS  INCLUIDO O CALCULO DE COMISSAO POR FAIXA DE *
+003106*                     ATINGIMENTO DA COTA (BASE/PADRAO/BONUS),    *
+003107*                     GRAVADO EM ARQUIVO-COMISSAO E IMPRESSO NO   *
+003108*                     NOVO RELAT-COMISSAO APOS A SECAO ABAIXO DA  *
+003109*                     COTA.                                       *
+003111*    16/08/2026  RMS  INCLUIDO O ARQUIVO VENDAS-HISTORICO, QUE    *
+003112*                     ACUMULA ANO APOS ANO O TOTAL DO TRIMESTRE   *
+003113*                     DE CADA VENDEDOR, E O NOVO RELATORIO        *
+003114*                     COMPARATIVO COM O MESMO TRIMESTRE DO ANO    *
+003115*                     ANTERIOR (RELAT-HISTORICO), IMPRESSO APOS   *
+003116*                     A SECAO DE COMISSAO.                        *
+003117*    17/08/2026  RMS  O REINICIO AGORA GRAVA OS REGISTROS DE      *
+003118*                     ARQUIVO-VENDAS JA VALIDADOS EM ARQUIVO-     *
+003119*                     VALIDADO DURANTE A PROPRIA LEITURA, EM VEZ  *
+003120*                     DE LIBERA-LOS DIRETO PARA A ORDENACAO --    *
+003121*                     UMA EXECUCAO RETOMADA PULA SO' OS REGISTROS *
+003122*                     JA GRAVADOS ALI E CONTINUA A LEITURA DE     *
+003123*                     ARQUIVO-VENDAS DO PONTO EM QUE PAROU, SEM   *
+003124*                     RELER O ARQUIVO INTEIRO.                    *
+003125*    18/08/2026  RMS  O CHECKPOINT AGORA TAMBEM GRAVA A            *
+003126*                     QUANTIDADE DE REGISTROS REJEITADOS, PARA     *
+003127*                     QUE O RODAPE DE UMA EXECUCAO RETOMADA        *
+003128*                     CONTINUE REFLETINDO O TOTAL REJEITADO DESDE  *
+003129*                     O INICIO. CORRIGIDO TAMBEM O CALCULO DE      *
+003130*                     COMISSAO PARA NUNCA ZERAR O PERCENTUAL DE    *
+003131*                     ATINGIMENTO EM CASO DE ESTOURO -- O          *
+003132*                     VENDEDOR CONTINUA NA FAIXA BONUS.            *
+003110*                                                                *
+003200*****************************************************************
+003300 ENVIRONMENT DIVISION.
+003400 CONFIGURATION SECTION.
+003500 SOURCE-COMPUTER. IBM-370.
+003600 OBJECT-COMPUTER. IBM-370.
+003700 SPECIAL-NAMES.
+003800     DECIMAL-POINT IS COMMA.
+003900 INPUT-OUTPUT SECTION.
+004000 FILE-CONTROL.
+004100     SELECT ARQUIVO-VENDAS   ASSIGN TO VENDAS
+004200         ORGANIZATION IS SEQUENTIAL.
+004300     SELECT RELAT-TRIMESTRAL ASSIGN TO RELATRIM
+004400         ORGANIZATION IS SEQUENTIAL.
+004410     SELECT ARQUIVO-ABAIXO-COTA ASSIGN TO ABACOTA
+004420         ORGANIZATION IS SEQUENTIAL.
+004430     SELECT ARQUIVO-ABAIXO-COTA-ORD ASSIGN TO ABACORD
+004440         ORGANIZATION IS SEQUENTIAL.
+004450     SELECT ABAIXO-COTA-SORT-FILE ASSIGN TO SRTABC.
+004460     SELECT RELAT-REJEITOS ASSIGN TO REJEITOS
+004470         ORGANIZATION IS SEQUENTIAL.
+004480     SELECT VENDEDOR-MASTER ASSIGN TO VENDMAST
+004481         ORGANIZATION IS INDEXED
+004482         ACCESS MODE IS RANDOM
+004483         RECORD KEY IS VM-NOME-VENDEDOR.
+004490     SELECT VENDAS-SORT-FILE ASSIGN TO SRTVND.
+004492     SELECT ARQUIVO-VALIDADO ASSIGN TO VALIDO
+004493         ORGANIZATION IS SEQUENTIAL.
+004494     SELECT ARQUIVO-VALIDADO-ORD ASSIGN TO VALIORD
+004495         ORGANIZATION IS SEQUENTIAL.
+004491     SELECT ARQUIVO-CHECKPOINT ASSIGN TO CHKPONT
+004492         ORGANIZATION IS SEQUENTIAL
+004493         FILE STATUS IS WS-STATUS-CHECKPOINT.
+004494     SELECT ARQUIVO-COMISSAO ASSIGN TO ARQCOM
+004495         ORGANIZATION IS SEQUENTIAL.
+004496     SELECT RELAT-COMISSAO ASSIGN TO COMISSAO
+004497         ORGANIZATION IS SEQUENTIAL.
+004498     SELECT VENDAS-HISTORICO ASSIGN TO VENDHIST
+004499         ORGANIZATION IS INDEXED
+004499         ACCESS MODE IS RANDOM
+004499         RECORD KEY IS VH-CHAVE-HISTORICO
+004499         FILE STATUS IS WS-STATUS-HISTORICO.
+004499     SELECT ARQUIVO-HISTCOMP ASSIGN TO ARQHIST
+004499         ORGANIZATION IS SEQUENTIAL.
+004499     SELECT RELAT-HISTORICO ASSIGN TO RELHIST
+004499         ORGANIZATION IS SEQUENTIAL.
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700*****************************************************************
+004800*    ARQUIVO-VENDAS -- ENTRADA, VENDAS MENSAIS DO TRIMESTRE      *
+004900*****************************************************************
+005000 FD  ARQUIVO-VENDAS
+005100     LABEL RECORDS ARE STANDARD
+005200     RECORD CONTAINS 80 CHARACTERS.
+005300     COPY VENDAREG.
+005400*****************************************************************
+005500*    RELAT-TRIMESTRAL -- SAIDA, RELATORIO IMPRESSO               *
+005600*****************************************************************
+005700 FD  RELAT-TRIMESTRAL
+005800     LABEL RECORDS ARE STANDARD
+005900     RECORD CONTAINS 132 CHARACTERS.
+006000 01  LINHA-RELATORIO                  PIC X(132).
+006010*****************************************************************
+006020*    ARQUIVO-ABAIXO-COTA -- TRABALHO, VENDEDORES ABAIXO DA COTA  *
+006030*    NO TRIMESTRE, GRAVADO NA PASSADA PRINCIPAL E REORDENADO     *
+006040*    PELO TAMANHO DO DEFICIT ANTES DE SER IMPRESSO               *
+006050*****************************************************************
+006060 FD  ARQUIVO-ABAIXO-COTA
+006070     LABEL RECORDS ARE STANDARD.
+006080 01  REG-ABAIXO-COTA-ENTRADA.
+006090     05  AC-NOME-ENTRADA              PIC X(15).
+006100     05  AC-TRIMESTRE-ENTRADA         PIC S9(6)V99.
+006110     05  AC-COTA-ENTRADA              PIC S9(6)V99.
+006120     05  AC-VARIACAO-ENTRADA          PIC S9(6)V99.
+006130 SD  ABAIXO-COTA-SORT-FILE.
+006140 01  REG-ABAIXO-COTA-ORDEM.
+006150     05  AC-NOME-ORDEM                PIC X(15).
+006160     05  AC-TRIMESTRE-ORDEM           PIC S9(6)V99.
+006170     05  AC-COTA-ORDEM                PIC S9(6)V99.
+006180     05  AC-VARIACAO-ORDEM            PIC S9(6)V99.
+006190 FD  ARQUIVO-ABAIXO-COTA-ORD
+006200     LABEL RECORDS ARE STANDARD.
+006210 01  REG-ABAIXO-COTA-SAIDA.
+006220     05  AC-NOME-SAIDA                PIC X(15).
+006230     05  AC-TRIMESTRE-SAIDA           PIC S9(6)V99.
+006240     05  AC-COTA-SAIDA                PIC S9(6)V99.
+006250     05  AC-VARIACAO-SAIDA            PIC S9(6)V99.
+006260*****************************************************************
+006270*    RELAT-REJEITOS -- SAIDA, LISTAGEM DOS REGISTROS REJEITADOS  *
+006280*    NA CRITICA DE EDICAO, COM O MOTIVO DA REJEICAO              *
+006290*****************************************************************
+006291 FD  RELAT-REJEITOS
+006292     LABEL RECORDS ARE STANDARD
+006293     RECORD CONTAINS 132 CHARACTERS.
+006294 01  LINHA-REJEITOS                   PIC X(132).
+006295*****************************************************************
+006296*    VENDEDOR-MASTER -- ENTRADA, MATRICULA/NOME/REGIAO DE CADA   *
+006297*    VENDEDOR, LOCALIZADO PELO NOME PARA CADA REGISTRO-VENDAS    *
+006298*****************************************************************
+006299 FD  VENDEDOR-MASTER
+006301     LABEL RECORDS ARE STANDARD.
+006302     COPY VENDMAST.
+006303*****************************************************************
+006304*    ARQUIVO-VALIDADO -- TRABALHO, REGISTROS DE ARQUIVO-VENDAS    *
+006304*   JA VALIDADOS E ASSOCIADOS A REGIAO, GRAVADOS NA PASSADA DE   *
+006304*   LEITURA (VEJA 2000-VALIDA-E-PREPARA) PARA QUE SO' PRECISEM   *
+006304*   SER ORDENADOS (E NAO REVALIDADOS) NA GERACAO DO RELATRIM --  *
+006304*   NUMA EXECUCAO REINICIADA, A LEITURA DE ARQUIVO-VENDAS        *
+006304*   RETOMA DE ONDE PAROU E OS REGISTROS GRAVADOS AQUI ANTES DA   *
+006304*   INTERRUPCAO SAO PRESERVADOS (VEJA 1500-VERIFICA-REINICIO)    *
+006304*****************************************************************
+006304 FD  ARQUIVO-VALIDADO
+006304     LABEL RECORDS ARE STANDARD.
+006304 01  REG-VALIDADO-ENTRADA.
+006304     05  VS-REGIAO-ENTRADA             PIC X(04).
+006304     05  VS-DESCRICAO-REGIAO-ENTRADA   PIC X(20).
+006304     05  VS-NOME-ENTRADA               PIC X(15).
+006304     05  VS-TRIMESTRE-ENTRADA          PIC S9(6)V99.
+006304     05  VS-COTA-ENTRADA               PIC S9(6)V99.
+006304     05  VS-VARIACAO-ENTRADA           PIC S9(6)V99.
+006305*****************************************************************
+006305*   VENDAS-SORT-FILE -- TRABALHO, REGISTROS DE ARQUIVO-VALIDADO  *
+006305*   ORDENADOS POR REGIAO E NOME PARA A IMPRESSAO DO RELATRIM     *
+006305*   COM QUEBRA DE CONTROLE POR REGIAO                            *
+006307*****************************************************************
+006308 SD  VENDAS-SORT-FILE.
+006309 01  REG-VENDAS-ORDENADO.
+006310     05  VS-REGIAO-ORDEM               PIC X(04).
+006311     05  VS-DESCRICAO-REGIAO-ORDEM     PIC X(20).
+006312     05  VS-NOME-ORDEM                 PIC X(15).
+006313     05  VS-TRIMESTRE-ORDEM            PIC S9(6)V99.
+006314     05  VS-COTA-ORDEM                 PIC S9(6)V99.
+006315     05  VS-VARIACAO-ORDEM             PIC S9(6)V99.
+006315*****************************************************************
+006315*   ARQUIVO-VALIDADO-ORD -- TRABALHO, REGISTROS DE               *
+006315*   ARQUIVO-VALIDADO JA ORDENADOS POR REGIAO E NOME, LIDOS NA    *
+006315*   IMPRESSAO DO RELATRIM (VEJA 2500-IMPRIME-VENDAS-ORDENADAS)   *
+006315*****************************************************************
+006315 FD  ARQUIVO-VALIDADO-ORD
+006315     LABEL RECORDS ARE STANDARD.
+006315 01  REG-VALIDADO-SAIDA.
+006315     05  VS-REGIAO-SAIDA               PIC X(04).
+006315     05  VS-DESCRICAO-REGIAO-SAIDA     PIC X(20).
+006315     05  VS-NOME-SAIDA                 PIC X(15).
+006315     05  VS-TRIMESTRE-SAIDA            PIC S9(6)V99.
+006315     05  VS-COTA-SAIDA                 PIC S9(6)V99.
+006315     05  VS-VARIACAO-SAIDA             PIC S9(6)V99.
+006316*****************************************************************
+006317*    ARQUIVO-CHECKPOINT -- TRABALHO, GRAVADO PERIODICAMENTE      *
+006318*    DURANTE A LEITURA DE ARQUIVO-VENDAS COM A POSICAO JA        *
+006319*    PROCESSADA, PARA QUE UMA EXECUCAO INTERROMPIDA POSSA SER    *
+006320*    REINICIADA SEM RELER O ARQUIVO INTEIRO DESDE O COMECO       *
+006321*****************************************************************
+006322 FD  ARQUIVO-CHECKPOINT
+006323     LABEL RECORDS ARE STANDARD.
+006324 01  REG-CHECKPOINT.
+006325     05  CK-STATUS                    PIC X(01).
+006326         88  CK-CHECKPOINT-PARCIAL             VALUE 'C'.
+006327         88  CK-PROCESSAMENTO-COMPLETO         VALUE 'F'.
+006328     05  CK-REGISTROS-LIDOS           PIC 9(06).
+006328*    QUANTIDADE REJEITADA NA CRITICA ATE ESTE CHECKPOINT
+006328     05  CK-REGISTROS-REJEITADOS      PIC 9(06).
+006329     05  CK-NOME-VENDEDOR             PIC X(15).
+006330     05  FILLER                       PIC X(52).
+006331*****************************************************************
+006332*    ARQUIVO-COMISSAO -- TRABALHO, COMISSAO DE CADA VENDEDOR     *
+006333*    CALCULADA NA PASSADA PRINCIPAL PELA FAIXA DE ATINGIMENTO    *
+006334*    DA COTA, PARA POSTERIOR IMPRESSAO NO RELATRIM DE COMISSAO   *
+006335*****************************************************************
+006336 FD  ARQUIVO-COMISSAO
+006337     LABEL RECORDS ARE STANDARD.
+006338 01  REG-COMISSAO.
+006339     05  CM-NOME                      PIC X(15).
+006340     05  CM-TRIMESTRE                 PIC S9(6)V99.
+006341     05  CM-COTA                      PIC S9(6)V99.
+006342     05  CM-PERC-ATINGIMENTO          PIC S9(3)V99.
+006343     05  CM-FAIXA                     PIC X(08).
+006344     05  CM-VALOR-COMISSAO            PIC S9(7)V99.
+006345*****************************************************************
+006346*    RELAT-COMISSAO -- SAIDA, RELATORIO DE COMISSAO POR          *
+006347*    VENDEDOR, IMPRESSO APOS A SECAO "ABAIXO DA COTA"            *
+006348*****************************************************************
+006349 FD  RELAT-COMISSAO
+006350     LABEL RECORDS ARE STANDARD
+006351     RECORD CONTAINS 132 CHARACTERS.
+006352 01  LINHA-COMISSAO                   PIC X(132).
+006353*****************************************************************
+006354*    VENDAS-HISTORICO -- ENTRADA/SAIDA, ACUMULA O TRIMESTRE,     *
+006355*    A COTA E O PERCENTUAL DE ATINGIMENTO DE CADA VENDEDOR A     *
+006356*    CADA EXECUCAO, PARA A COMPARACAO COM O MESMO TRIMESTRE DO   *
+006357*    ANO ANTERIOR                                                *
+006358*****************************************************************
+006359 FD  VENDAS-HISTORICO
+006360     LABEL RECORDS ARE STANDARD.
+006361     COPY VENDHIST.
+006362*****************************************************************
+006363*    ARQUIVO-HISTCOMP -- TRABALHO, COMPARATIVO DO VENDEDOR NO    *
+006364*    TRIMESTRE ATUAL CONTRA O MESMO TRIMESTRE DO ANO ANTERIOR,   *
+006365*    GRAVADO NA PASSADA PRINCIPAL PARA POSTERIOR IMPRESSAO       *
+006366*****************************************************************
+006367 FD  ARQUIVO-HISTCOMP
+006368     LABEL RECORDS ARE STANDARD.
+006369 01  REG-HISTCOMP-ENTRADA.
+006370     05  HC-NOME-ENTRADA              PIC X(15).
+006371     05  HC-TRIMESTRE-ATUAL-ENTRADA   PIC S9(6)V99.
+006372     05  HC-TRIMESTRE-ANTERIOR-ENTRADA PIC S9(6)V99.
+006373     05  HC-VARIACAO-ENTRADA          PIC S9(6)V99.
+006374     05  HC-ENCONTRADO-ENTRADA        PIC X(01).
+006375*****************************************************************
+006376*    RELAT-HISTORICO -- SAIDA, RELATORIO COMPARATIVO DO          *
+006377*    TRIMESTRE ATUAL CONTRA O MESMO TRIMESTRE DO ANO ANTERIOR    *
+006378*****************************************************************
+006379 FD  RELAT-HISTORICO
+006380     LABEL RECORDS ARE STANDARD
+006381     RECORD CONTAINS 132 CHARACTERS.
+006382 01  LINHA-HISTORICO                  PIC X(132).
+006300 WORKING-STORAGE SECTION.
+006200*****************************************************************
+006300*    CHAVES E CONTADORES DE CONTROLE                             *
+006400*****************************************************************
+006500 77  WS-FIM-ARQUIVO-VENDAS            PIC X(01) VALUE 'N'.
+006600     88  FIM-ARQUIVO-VENDAS                     VALUE 'S'.
+006610 77  WS-FIM-ABAIXO-COTA               PIC X(01) VALUE 'N'.
+006620     88  FIM-ARQUIVO-ABAIXO-COTA                VALUE 'S'.
+006630 77  WS-REGISTRO-VALIDO-SW            PIC X(01) VALUE 'S'.
+006640     88  REGISTRO-VALIDO                        VALUE 'S'.
+006650 77  WS-MOTIVO-REJEICAO               PIC X(021) VALUE SPACES.
+006651 77  WS-FIM-SORT-VENDAS               PIC X(01) VALUE 'N'.
+006652     88  FIM-SORT-VENDAS                        VALUE 'S'.
+006653 77  WS-PRIMEIRA-REGIAO-SW            PIC X(01) VALUE 'S'.
+006654     88  PRIMEIRA-REGIAO                        VALUE 'S'.
+006655 77  WS-REGIAO-ANTERIOR               PIC X(04) VALUE SPACES.
+006656 77  WS-DESCRICAO-REGIAO-ANTERIOR     PIC X(20) VALUE SPACES.
+006660 77  WS-STATUS-CHECKPOINT             PIC X(02) VALUE SPACES.
+006661 77  WS-FIM-ARQUIVO-CHECKPOINT        PIC X(01) VALUE 'N'.
+006662     88  FIM-ARQUIVO-CHECKPOINT                 VALUE 'S'.
+006663 77  WS-REGISTROS-LIDOS               PIC 9(06) VALUE ZERO.
+006664 77  WS-REGISTROS-REINICIO            PIC 9(06) VALUE ZERO.
+006664 77  WS-REJEITADOS-REINICIO           PIC 9(06) VALUE ZERO.
+006665 77  WS-NOME-LIDO-ATUAL               PIC X(15) VALUE SPACES.
+006666 77  WS-CHECKPOINT-INTERVALO          PIC 9(04) COMP VALUE 100.
+006667 77  WS-QUOCIENTE-CHECKPOINT          PIC 9(06) COMP VALUE ZERO.
+006668 77  WS-RESTO-CHECKPOINT              PIC 9(04) COMP VALUE ZERO.
+006670 77  WS-FIM-ARQUIVO-COMISSAO          PIC X(01) VALUE 'N'.
+006671     88  FIM-ARQUIVO-COMISSAO                   VALUE 'S'.
+006672*****************************************************************
+006673*    FAIXAS E TAXAS DE COMISSAO SOBRE O ATINGIMENTO DA COTA      *
+006674*****************************************************************
+006675 77  WS-LIMITE-FAIXA-PADRAO           PIC 9(03)V99 COMP-3
+006676                                              VALUE 090,00.
+006677 77  WS-LIMITE-FAIXA-BONUS            PIC 9(03)V99 COMP-3
+006678                                              VALUE 110,00.
+006679 77  WS-TAXA-COMISSAO-BASE            PIC V999 COMP-3 VALUE 0,030.
+006680 77  WS-TAXA-COMISSAO-PADRAO          PIC V999 COMP-3 VALUE 0,050.
+006681 77  WS-TAXA-COMISSAO-BONUS           PIC V999 COMP-3 VALUE 0,080.
+006682*****************************************************************
+006683*    PERIODO ATUAL DA EXECUCAO (ANO/TRIMESTRE), RECEBIDO DO      *
+006684*    OPERADOR VIA CARTAO DE PARAMETRO (SYSIN) -- SE O CARTAO     *
+006685*    NAO FOR FORNECIDO, O PERIODO E' DERIVADO DA DATA DO         *
+006686*    SISTEMA COMO RECURSO DE CONTINGENCIA -- VEJA                *
+006687*    1600-DETERMINA-PERIODO-ATUAL -- PARA GRAVACAO E CONSULTA    *
+006688*    EM VENDAS-HISTORICO                                         *
+006689*****************************************************************
+006690 77  WS-PARM-PERIODO                  PIC X(05) VALUE SPACES.
+006691 77  WS-PARM-ANO                      PIC 9(04) VALUE ZERO.
+006692 77  WS-PARM-TRIMESTRE                PIC 9(01) VALUE ZERO.
+006692 77  WS-PARM-PERIODO-VALIDO-SW        PIC X(01) VALUE 'N'.
+006692     88  WS-PARM-PERIODO-VALIDO              VALUE 'S'.
+006693 77  WS-DATA-SISTEMA                  PIC 9(08) VALUE ZERO.
+006694 77  WS-ANO-ATUAL                     PIC 9(04) VALUE ZERO.
+006695 77  WS-MES-SISTEMA                   PIC 9(02) VALUE ZERO.
+006696 77  WS-MES-AJUSTADO                  PIC 9(02) COMP VALUE ZERO.
+006697 77  WS-RESTO-MES                     PIC 9(02) COMP VALUE ZERO.
+006698 77  WS-TRIMESTRE-ATUAL               PIC 9(01) VALUE ZERO.
+006699 77  WS-ANO-ANTERIOR                  PIC 9(04) VALUE ZERO.
+006694 77  WS-STATUS-HISTORICO              PIC X(02) VALUE SPACES.
+006695 77  WS-FIM-ARQUIVO-HISTCOMP          PIC X(01) VALUE 'N'.
+006696     88  FIM-ARQUIVO-HISTCOMP                   VALUE 'S'.
+006697 77  WS-HISTORICO-ANTERIOR-SW         PIC X(01) VALUE 'N'.
+006698     88  HISTORICO-ANTERIOR-ENCONTRADO          VALUE 'S'.
+006699 77  WS-TRIMESTRE-ANO-ANTERIOR        PIC S9(6)V99 COMP-3
+006699                                              VALUE ZERO.
+006699 77  WS-VARIACAO-ANO-ANTERIOR         PIC S9(6)V99 COMP-3
+006699                                              VALUE ZERO.
+006699 77  WS-CONTADOR-COMPARADOS           PIC 9(06) COMP-3 VALUE ZERO.
+006699 77  WS-CONTADOR-SEM-HISTORICO        PIC 9(06) COMP-3 VALUE ZERO.
+006700 77  WS-PAGINA-ATUAL                  PIC 9(03) COMP VALUE ZERO.
+006800 77  WS-LINHAS-NA-PAGINA              PIC 9(02) COMP VALUE ZERO.
+006900 77  WS-MAX-LINHAS-PAGINA             PIC 9(02) COMP VALUE 50.
+007000*****************************************************************
+007100*    ACUMULADORES DE TRIMESTRE POR VENDEDOR                      *
+007200*****************************************************************
+007300 01  WS-TOTAIS-VENDEDOR.
+007400     05  WS-TOTAL-TRIMESTRE           PIC S9(6)V99 COMP-3.
+007500     05  WS-VARIACAO-COTA             PIC S9(6)V99 COMP-3.
+007501     05  WS-NOME-ATUAL                PIC X(15).
+007502     05  WS-COTA-ATUAL                PIC S9(6)V99 COMP-3.
+007503*****************************************************************
+007504*    ACUMULADORES DE SUBTOTAL POR REGIAO (QUEBRA DE CONTROLE)    *
+007505*****************************************************************
+007506 01  WS-TOTAIS-REGIAO.
+007507     05  WS-SUBTOTAL-REGIAO-TRIMESTRE PIC S9(7)V99 COMP-3.
+007508     05  WS-SUBTOTAL-REGIAO-COTA      PIC S9(7)V99 COMP-3.
+007509     05  WS-SUBTOTAL-REGIAO-VARIACAO  PIC S9(7)V99 COMP-3.
+007510*****************************************************************
+007511*    DADOS DA COMISSAO CALCULADA PARA O VENDEDOR ATUAL           *
+007512*****************************************************************
+007513 01  WS-DADOS-COMISSAO.
+007514     05  WS-PERC-ATINGIMENTO          PIC S9(3)V99 COMP-3.
+007515     05  WS-FAIXA-COMISSAO            PIC X(08).
+007516     05  WS-VALOR-COMISSAO            PIC S9(7)V99 COMP-3.
+007517*****************************************************************
+007520*    TOTAIS DE CONTROLE DO ARQUIVO (RODAPE DO RELATRIM)          *
+007530*****************************************************************
+007540 01  WS-TOTAIS-CONTROLE.
+007550     05  WS-CONTADOR-REGISTROS        PIC 9(06) COMP-3 VALUE ZERO.
+007560     05  WS-HASH-CONTROLE             PIC S9(08)V99 COMP-3
+007570                                               VALUE ZERO.
+007580     05  WS-TOTAL-GERAL-TRIMESTRE     PIC S9(08)V99 COMP-3
+007590                                               VALUE ZERO.
+007600     05  WS-CONTADOR-REJEITADOS       PIC 9(06) COMP-3 VALUE ZERO.
+007601     05  WS-TOTAL-COMISSAO-GERAL      PIC S9(08)V99 COMP-3
+007602                                               VALUE ZERO.
+007600*****************************************************************
+007700*    LINHAS DE CABECALHO DO RELATORIO                            *
+007800*****************************************************************
+007900 01  WS-CABECALHO-1.
+008000     05  FILLER                       PIC X(045) VALUE SPACES.
+008100     05  FILLER                       PIC X(040) VALUE
+008200         'RELATORIO TRIMESTRAL DE VENDAS'.
+008300     05  FILLER                       PIC X(010) VALUE
+008400         'PAGINA'.
+008500     05  WS-C1-PAGINA                 PIC ZZ9.
+008600     05  FILLER                       PIC X(034) VALUE SPACES.
+008700 01  WS-CABECALHO-2.
+008800     05  FILLER                       PIC X(002) VALUE SPACES.
+008900     05  FILLER                       PIC X(015) VALUE 'NOME'.
+009000     05  FILLER                       PIC X(004) VALUE SPACES.
+009100     05  FILLER                       PIC X(020) VALUE
+009200         'VENDA DO TRIMESTRE'.
+009300     05  FILLER                       PIC X(004) VALUE SPACES.
+009400     05  FILLER                       PIC X(015) VALUE 'COTA'.
+009500     05  FILLER                       PIC X(004) VALUE SPACES.
+009600     05  FILLER                       PIC X(020) VALUE
+009700         'VARIACAO CONTRA COTA'.
+009800     05  FILLER                       PIC X(048) VALUE SPACES.
+009900 01  WS-LINHA-BRANCO                  PIC X(132) VALUE SPACES.
+010000*****************************************************************
+010100*    LINHA DE DETALHE DO RELATORIO                               *
+010200*****************************************************************
+010300 01  WS-LINHA-DETALHE.
+010400     05  FILLER                       PIC X(002) VALUE SPACES.
+010500     05  WS-DET-NOME                  PIC X(015).
+010600     05  FILLER                       PIC X(004) VALUE SPACES.
+010700     05  WS-DET-TRIMESTRE             PIC -ZZZ.ZZZ,99.
+010800     05  FILLER                       PIC X(007) VALUE SPACES.
+010900     05  WS-DET-COTA                  PIC -ZZZ.ZZZ,99.
+011000     05  FILLER                       PIC X(007) VALUE SPACES.
+011100     05  WS-DET-VARIACAO              PIC -ZZZ.ZZZ,99.
+011200     05  FILLER                       PIC X(003) VALUE SPACES.
+011300     05  WS-DET-SITUACAO              PIC X(006).
+011400     05  FILLER                       PIC X(045) VALUE SPACES.
+011410*****************************************************************
+011420*    LINHAS DA SECAO DE EXCECAO -- VENDEDORES ABAIXO DA COTA    *
+011430*****************************************************************
+011440 01  WS-CABECALHO-3.
+011450     05  FILLER                       PIC X(035) VALUE SPACES.
+011460     05  FILLER                       PIC X(050) VALUE
+011470         'VENDEDORES ABAIXO DA COTA NO TRIMESTRE'.
+011480     05  FILLER                       PIC X(010) VALUE
+011490         'PAGINA'.
+011500     05  WS-C3-PAGINA                 PIC ZZ9.
+011510     05  FILLER                       PIC X(034) VALUE SPACES.
+011520 01  WS-CABECALHO-4.
+011530     05  FILLER                       PIC X(002) VALUE SPACES.
+011540     05  FILLER                       PIC X(015) VALUE 'NOME'.
+011550     05  FILLER                       PIC X(004) VALUE SPACES.
+011560     05  FILLER                       PIC X(020) VALUE
+011570         'VENDA DO TRIMESTRE'.
+011580     05  FILLER                       PIC X(004) VALUE SPACES.
+011590     05  FILLER                       PIC X(015) VALUE 'COTA'.
+011600     05  FILLER                       PIC X(004) VALUE SPACES.
+011610     05  FILLER                       PIC X(015) VALUE 'DEFICIT'.
+011620     05  FILLER                       PIC X(053) VALUE SPACES.
+011630 01  WS-LINHA-ABAIXO-COTA.
+011640     05  FILLER                       PIC X(002) VALUE SPACES.
+011650     05  WS-AC-NOME                   PIC X(015).
+011660     05  FILLER                       PIC X(004) VALUE SPACES.
+011670     05  WS-AC-TRIMESTRE              PIC -ZZZ.ZZZ,99.
+011680     05  FILLER                       PIC X(007) VALUE SPACES.
+011690     05  WS-AC-COTA                   PIC -ZZZ.ZZZ,99.
+011700     05  FILLER                       PIC X(007) VALUE SPACES.
+011710     05  WS-AC-DEFICIT                PIC ZZZ.ZZZ,99.
+011720     05  FILLER                       PIC X(054) VALUE SPACES.
+011721*****************************************************************
+011722*    LINHAS DA QUEBRA DE CONTROLE POR REGIAO DO VENDEDOR         *
+011723*****************************************************************
+011724 01  WS-LINHA-REGIAO.
+011725     05  FILLER                       PIC X(002) VALUE SPACES.
+011726     05  FILLER                       PIC X(008) VALUE 'REGIAO: '.
+011727     05  WS-REG-CODIGO                PIC X(004).
+011728     05  FILLER                       PIC X(002) VALUE SPACES.
+011729     05  WS-REG-DESCRICAO             PIC X(020).
+011730     05  FILLER                       PIC X(096) VALUE SPACES.
+011731 01  WS-LINHA-SUBTOTAL-REGIAO.
+011732     05  FILLER                       PIC X(002) VALUE SPACES.
+011733     05  FILLER                       PIC X(019) VALUE
+011734         'SUBTOTAL DA REGIAO'.
+011735     05  FILLER                       PIC X(001) VALUE SPACES.
+011736     05  WS-SUBT-REGIAO               PIC X(004).
+011737     05  FILLER                       PIC X(004) VALUE SPACES.
+011738     05  WS-SUBT-TRIMESTRE            PIC -ZZZ.ZZZ,99.
+011739     05  FILLER                       PIC X(007) VALUE SPACES.
+011740     05  WS-SUBT-COTA                 PIC -ZZZ.ZZZ,99.
+011741     05  FILLER                       PIC X(007) VALUE SPACES.
+011742     05  WS-SUBT-VARIACAO             PIC -ZZZ.ZZZ,99.
+011743     05  FILLER                       PIC X(055) VALUE SPACES.
+011744*****************************************************************
+011745*    LINHA DE RODAPE -- TOTAIS DE CONTROLE PARA RECONCILIACAO    *
+011746*****************************************************************
+011724 01  WS-LINHA-RODAPE.
+011725     05  FILLER                       PIC X(002) VALUE SPACES.
+011726     05  FILLER                       PIC X(019) VALUE
+011727         'TOTAL DE REGISTROS'.
+011728     05  FILLER                       PIC X(002) VALUE SPACES.
+011729     05  WS-ROD-QTD                   PIC ZZZ.ZZ9.
+011730     05  FILLER                       PIC X(004) VALUE SPACES.
+011731     05  FILLER                       PIC X(013) VALUE
+011732         'HASH CONTROLE'.
+011733     05  FILLER                       PIC X(002) VALUE SPACES.
+011734     05  WS-ROD-HASH                  PIC -ZZ.ZZZ.ZZZ,99.
+011735     05  FILLER                       PIC X(004) VALUE SPACES.
+011736     05  FILLER                       PIC X(024) VALUE
+011737         'TOTAL GERAL DO TRIMESTRE'.
+011738     05  FILLER                       PIC X(002) VALUE SPACES.
+011739     05  WS-ROD-TOTAL                 PIC -ZZ.ZZZ.ZZZ,99.
+011740     05  FILLER                       PIC X(017) VALUE SPACES.
+011742 01  WS-LINHA-RODAPE-2.
+011743     05  FILLER                       PIC X(002) VALUE SPACES.
+011744     05  FILLER                       PIC X(021) VALUE
+011745         'TOTAL DE REJEITADOS:'.
+011746     05  FILLER                       PIC X(002) VALUE SPACES.
+011747     05  WS-ROD-QTD-REJEITADOS        PIC ZZZ.ZZ9.
+011748     05  FILLER                       PIC X(098) VALUE SPACES.
+011749*****************************************************************
+011750*    RELAT-REJEITOS -- LINHAS DE CABECALHO E DETALHE             *
+011751*****************************************************************
+011752 01  WS-REJ-CABECALHO-1.
+011753     05  FILLER                       PIC X(040) VALUE SPACES.
+011754     05  FILLER                       PIC X(050) VALUE
+011755         'LISTAGEM DE REGISTROS REJEITADOS -- VENDAS'.
+011756     05  FILLER                       PIC X(042) VALUE SPACES.
+011757 01  WS-REJ-CABECALHO-2.
+011758     05  FILLER                       PIC X(002) VALUE SPACES.
+011759     05  FILLER                       PIC X(015) VALUE 'NOME'.
+011760     05  FILLER                       PIC X(004) VALUE SPACES.
+011761     05  FILLER                       PIC X(010) VALUE 'MES 1'.
+011762     05  FILLER                       PIC X(005) VALUE SPACES.
+011763     05  FILLER                       PIC X(010) VALUE 'MES 2'.
+011764     05  FILLER                       PIC X(005) VALUE SPACES.
+011765     05  FILLER                       PIC X(010) VALUE 'MES 3'.
+011766     05  FILLER                       PIC X(005) VALUE SPACES.
+011767     05  FILLER                       PIC X(010) VALUE 'COTA'.
+011768     05  FILLER                       PIC X(005) VALUE SPACES.
+011769     05  FILLER                       PIC X(021) VALUE
+011770         'MOTIVO DA REJEICAO'.
+011771     05  FILLER                       PIC X(030) VALUE SPACES.
+011772 01  WS-REJ-LINHA-DETALHE.
+011773     05  FILLER                       PIC X(002) VALUE SPACES.
+011774     05  WS-REJ-NOME                  PIC X(015).
+011775     05  FILLER                       PIC X(004) VALUE SPACES.
+011776     05  WS-REJ-MES1                  PIC -ZZZ9,99.
+011777     05  FILLER                       PIC X(004) VALUE SPACES.
+011778     05  WS-REJ-MES2                  PIC -ZZZ9,99.
+011779     05  FILLER                       PIC X(004) VALUE SPACES.
+011780     05  WS-REJ-MES3                  PIC -ZZZ9,99.
+011781     05  FILLER                       PIC X(004) VALUE SPACES.
+011782     05  WS-REJ-COTA                  PIC -ZZZZ9,99.
+011783     05  FILLER                       PIC X(003) VALUE SPACES.
+011784     05  WS-REJ-MOTIVO                PIC X(021).
+011785     05  FILLER                       PIC X(035) VALUE SPACES.
+011787*****************************************************************
+011788*    RELAT-COMISSAO -- LINHAS DE CABECALHO, DETALHE E RODAPE     *
+011789*****************************************************************
+011790 01  WS-COM-CABECALHO-1.
+011791     05  FILLER                       PIC X(035) VALUE SPACES.
+011792     05  FILLER                       PIC X(050) VALUE
+011793         'RELATORIO DE COMISSAO DO TRIMESTRE'.
+011794     05  FILLER                       PIC X(010) VALUE
+011795         'PAGINA'.
+011796     05  WS-COM-C1-PAGINA             PIC ZZ9.
+011797     05  FILLER                       PIC X(034) VALUE SPACES.
+011798 01  WS-COM-CABECALHO-2.
+011799     05  FILLER                       PIC X(002) VALUE SPACES.
+011799     05  FILLER                       PIC X(015) VALUE 'NOME'.
+011799     05  FILLER                       PIC X(004) VALUE SPACES.
+011799     05  FILLER                       PIC X(020) VALUE
+011799         'VENDA DO TRIMESTRE'.
+011799     05  FILLER                       PIC X(007) VALUE SPACES.
+011799     05  FILLER                       PIC X(006) VALUE
+011799         '% COTA'.
+011799     05  FILLER                       PIC X(006) VALUE SPACES.
+011799     05  FILLER                       PIC X(008) VALUE 'FAIXA'.
+011799     05  FILLER                       PIC X(004) VALUE SPACES.
+011799     05  FILLER                       PIC X(015) VALUE 'COMISSAO'.
+011799     05  FILLER                       PIC X(045) VALUE SPACES.
+011800 01  WS-LINHA-COMISSAO.
+011801     05  FILLER                       PIC X(002) VALUE SPACES.
+011802     05  WS-COM-NOME                  PIC X(015).
+011803     05  FILLER                       PIC X(004) VALUE SPACES.
+011804     05  WS-COM-TRIMESTRE             PIC -ZZZ.ZZZ,99.
+011805     05  FILLER                       PIC X(007) VALUE SPACES.
+011806     05  WS-COM-PERC                  PIC ZZ9,99.
+011807     05  FILLER                       PIC X(001) VALUE SPACES.
+011808     05  FILLER                       PIC X(005) VALUE SPACES.
+011809     05  WS-COM-FAIXA                 PIC X(008).
+011810     05  FILLER                       PIC X(006) VALUE SPACES.
+011811     05  WS-COM-VALOR                 PIC -ZZZ.ZZZ,99.
+011812     05  FILLER                       PIC X(056) VALUE SPACES.
+011813 01  WS-LINHA-RODAPE-COMISSAO.
+011814     05  FILLER                       PIC X(002) VALUE SPACES.
+011815     05  FILLER                       PIC X(024) VALUE
+011816         'TOTAL DE COMISSOES PAGAS'.
+011817     05  FILLER                       PIC X(002) VALUE SPACES.
+011818     05  WS-ROD-COM-TOTAL             PIC -ZZ.ZZZ.ZZZ,99.
+011819     05  FILLER                       PIC X(090) VALUE SPACES.
+011820*****************************************************************
+011821*    RELAT-HISTORICO -- LINHAS DE CABECALHO, DETALHE E RODAPE    *
+011822*    DO COMPARATIVO COM O MESMO TRIMESTRE DO ANO ANTERIOR        *
+011823*****************************************************************
+011824 01  WS-HIST-CABECALHO-1.
+011825     05  FILLER                       PIC X(035) VALUE SPACES.
+011826     05  FILLER                       PIC X(050) VALUE
+011827         'COMPARATIVO COM O MESMO TRIMESTRE DO ANO ANTERIOR'.
+011828     05  FILLER                       PIC X(010) VALUE
+011829         'PAGINA'.
+011830     05  WS-HIST-C1-PAGINA            PIC ZZ9.
+011831     05  FILLER                       PIC X(034) VALUE SPACES.
+011832 01  WS-HIST-CABECALHO-2.
+011833     05  FILLER                       PIC X(002) VALUE SPACES.
+011834     05  FILLER                       PIC X(015) VALUE 'NOME'.
+011835     05  FILLER                       PIC X(004) VALUE SPACES.
+011836     05  FILLER                       PIC X(020) VALUE
+011837         'TRIM. ATUAL'.
+011838     05  FILLER                       PIC X(004) VALUE SPACES.
+011839     05  FILLER                       PIC X(020) VALUE
+011840         'TRIM. ANO ANTERIOR'.
+011841     05  FILLER                       PIC X(004) VALUE SPACES.
+011842     05  FILLER                       PIC X(020) VALUE
+011843         'VARIACAO'.
+011844     05  FILLER                       PIC X(004) VALUE SPACES.
+011845     05  FILLER                       PIC X(010) VALUE 'SITUACAO'.
+011846     05  FILLER                       PIC X(029) VALUE SPACES.
+011847 01  WS-LINHA-HISTORICO.
+011848     05  FILLER                       PIC X(002) VALUE SPACES.
+011849     05  WS-HC-NOME                   PIC X(015).
+011850     05  FILLER                       PIC X(004) VALUE SPACES.
+011851     05  WS-HC-TRIMESTRE-ATUAL        PIC -ZZZ.ZZZ,99.
+011852     05  FILLER                       PIC X(007) VALUE SPACES.
+011853     05  WS-HC-TRIMESTRE-ANTERIOR     PIC -ZZZ.ZZZ,99.
+011854     05  FILLER                       PIC X(007) VALUE SPACES.
+011855     05  WS-HC-VARIACAO               PIC -ZZZ.ZZZ,99.
+011856     05  FILLER                       PIC X(007) VALUE SPACES.
+011857     05  WS-HC-SITUACAO               PIC X(003).
+011858     05  FILLER                       PIC X(054) VALUE SPACES.
+011859 01  WS-LINHA-RODAPE-HISTORICO.
+011860     05  FILLER                       PIC X(002) VALUE SPACES.
+011861     05  FILLER                       PIC X(026) VALUE
+011862         'VENDEDORES COMPARADOS'.
+011863     05  FILLER                       PIC X(002) VALUE SPACES.
+011864     05  WS-ROD-HIST-COMPARADOS       PIC ZZZ.ZZ9.
+011865     05  FILLER                       PIC X(004) VALUE SPACES.
+011866     05  FILLER                       PIC X(024) VALUE
+011867         'SEM HISTORICO ANTERIOR:'.
+011868     05  FILLER                       PIC X(002) VALUE SPACES.
+011869     05  WS-ROD-HIST-SEM-DADOS        PIC ZZZ.ZZ9.
+011870     05  FILLER                       PIC X(058) VALUE SPACES.
+011786 PROCEDURE DIVISION.
+011600*****************************************************************
+011700*    0000-MAINLINE-CONTROLE                                      *
+011800*    PARAGRAFO PRINCIPAL -- CONTROLA A SEQUENCIA DE EXECUCAO     *
+011900*****************************************************************
+012000 0000-MAINLINE-CONTROLE.
+012100     PERFORM 1000-INICIALIZACAO THRU 1000-EXIT.
+012150     PERFORM 2000-VALIDA-E-PREPARA THRU 2000-EXIT.
+012160     CLOSE ARQUIVO-VALIDADO.
+012170     PERFORM 2090-FINALIZA-CHECKPOINT-LEITURA THRU 2090-EXIT.
+012200     SORT VENDAS-SORT-FILE
+012210         ON ASCENDING KEY VS-REGIAO-ORDEM
+012220                          VS-NOME-ORDEM
+012225         USING ARQUIVO-VALIDADO
+012226         GIVING ARQUIVO-VALIDADO-ORD.
+012227     OPEN INPUT ARQUIVO-VALIDADO-ORD.
+012228     PERFORM 2500-IMPRIME-VENDAS-ORDENADAS THRU 2500-EXIT.
+012229     CLOSE ARQUIVO-VALIDADO-ORD.
+012305     PERFORM 4000-IMPRIME-RODAPE THRU 4000-EXIT.
+012320     CLOSE ARQUIVO-ABAIXO-COTA.
+012330     PERFORM 3000-RELATORIO-ABAIXO-COTA THRU 3000-EXIT.
+012340     CLOSE ARQUIVO-COMISSAO.
+012350     PERFORM 5000-RELATORIO-COMISSAO THRU 5000-EXIT.
+012360     CLOSE ARQUIVO-HISTCOMP.
+012370     PERFORM 6000-RELATORIO-HISTORICO THRU 6000-EXIT.
+012400     PERFORM 8000-FINALIZACAO THRU 8000-EXIT.
+012500     STOP RUN.
+012600*****************************************************************
+012700*    1000-INICIALIZACAO                                          *
+012800*    ABRE OS ARQUIVOS, IMPRIME O CABECALHO E LE O PRIMEIRO       *
+012900*    REGISTRO DE VENDAS                                          *
+013000*****************************************************************
+013100 1000-INICIALIZACAO.
+013200     OPEN INPUT  ARQUIVO-VENDAS
+013210                 VENDEDOR-MASTER
+013300          OUTPUT RELAT-TRIMESTRAL
+013310          OUTPUT ARQUIVO-ABAIXO-COTA
+013315          OUTPUT ARQUIVO-COMISSAO
+013317          OUTPUT ARQUIVO-HISTCOMP.
+013400     PERFORM 1100-IMPRIME-CABECALHO THRU 1100-EXIT.
+013420     PERFORM 1500-VERIFICA-REINICIO THRU 1500-EXIT.
+013425     IF WS-REGISTROS-REINICIO > ZERO
+013426         OPEN EXTEND RELAT-REJEITOS
+013427         OPEN EXTEND ARQUIVO-VALIDADO
+013427         MOVE WS-REJEITADOS-REINICIO TO WS-CONTADOR-REJEITADOS
+013428         PERFORM 1530-PULA-REGISTRO THRU 1530-EXIT
+013429             WS-REGISTROS-REINICIO TIMES
+013430     ELSE
+013431         OPEN OUTPUT RELAT-REJEITOS
+013432         PERFORM 1400-IMPRIME-CABECALHO-REJEITOS THRU 1400-EXIT
+013433         OPEN OUTPUT ARQUIVO-VALIDADO
+013434     END-IF.
+013421     PERFORM 1600-DETERMINA-PERIODO-ATUAL THRU 1600-EXIT.
+013422     PERFORM 1700-ABRE-HISTORICO THRU 1700-EXIT.
+013600 1000-EXIT.
+013700     EXIT.
+013800*****************************************************************
+013900*    1100-IMPRIME-CABECALHO                                      *
+014000*    IMPRIME AS DUAS LINHAS DE CABECALHO E REINICIA O CONTADOR   *
+014100*    DE LINHAS DA PAGINA                                         *
+014200*****************************************************************
+014300 1100-IMPRIME-CABECALHO.
+014400     ADD 1 TO WS-PAGINA-ATUAL.
+014500     MOVE WS-PAGINA-ATUAL TO WS-C1-PAGINA.
+014600     WRITE LINHA-RELATORIO FROM WS-CABECALHO-1
+014700         AFTER ADVANCING PAGE.
+014800     WRITE LINHA-RELATORIO FROM WS-LINHA-BRANCO
+014900         AFTER ADVANCING 1 LINE.
+015000     WRITE LINHA-RELATORIO FROM WS-CABECALHO-2
+015100         AFTER ADVANCING 1 LINE.
+015200     WRITE LINHA-RELATORIO FROM WS-LINHA-BRANCO
+015300         AFTER ADVANCING 1 LINE.
+015400     MOVE ZERO TO WS-LINHAS-NA-PAGINA.
+015500 1100-EXIT.
+015600     EXIT.
+015610*****************************************************************
+015620*    1200-IMPRIME-CABECALHO-ABAIXO                                *
+015630*    IMPRIME O CABECALHO DA SECAO DE EXCECAO "ABAIXO DA COTA"    *
+015640*    SEMPRE EM INICIO DE PAGINA NOVA                             *
+015650*****************************************************************
+015660 1200-IMPRIME-CABECALHO-ABAIXO.
+015670     ADD 1 TO WS-PAGINA-ATUAL.
+015680     MOVE WS-PAGINA-ATUAL TO WS-C3-PAGINA.
+015690     WRITE LINHA-RELATORIO FROM WS-CABECALHO-3
+015700         AFTER ADVANCING PAGE.
+015710     WRITE LINHA-RELATORIO FROM WS-LINHA-BRANCO
+015720         AFTER ADVANCING 1 LINE.
+015730     WRITE LINHA-RELATORIO FROM WS-CABECALHO-4
+015740         AFTER ADVANCING 1 LINE.
+015750     WRITE LINHA-RELATORIO FROM WS-LINHA-BRANCO
+015760         AFTER ADVANCING 1 LINE.
+015770     MOVE ZERO TO WS-LINHAS-NA-PAGINA.
+015780 1200-EXIT.
+015790     EXIT.
+015791*****************************************************************
+015792*    1400-IMPRIME-CABECALHO-REJEITOS                             *
+015793*    IMPRIME O CABECALHO DA LISTAGEM DE REGISTROS REJEITADOS,    *
+015794*    UMA UNICA VEZ, NO INICIO DO RELATORIO                       *
+015795*****************************************************************
+015796 1400-IMPRIME-CABECALHO-REJEITOS.
+015797     WRITE LINHA-REJEITOS FROM WS-REJ-CABECALHO-1
+015798         AFTER ADVANCING PAGE.
+015799     WRITE LINHA-REJEITOS FROM WS-LINHA-BRANCO
+015800         AFTER ADVANCING 1 LINE.
+015801     WRITE LINHA-REJEITOS FROM WS-REJ-CABECALHO-2
+015802         AFTER ADVANCING 1 LINE.
+015803     WRITE LINHA-REJEITOS FROM WS-LINHA-BRANCO
+015804         AFTER ADVANCING 1 LINE.
+015805 1400-EXIT.
+015806     EXIT.
+015808*****************************************************************
+015809*    1500-VERIFICA-REINICIO                                      *
+015811*    VERIFICA SE EXISTE UM CHECKPOINT DE UMA EXECUCAO ANTERIOR    *
+015812*    QUE FOI INTERROMPIDA ANTES DE TERMINAR NA LEITURA DE         *
+015812*   ARQUIVO-VENDAS -- SE HOUVER, OS REGISTROS JA LIDOS NAQUELA   *
+015812*   EXECUCAO FORAM GRAVADOS EM ARQUIVO-VALIDADO (VEJA            *
+015812*   2020-PREPARA-REGISTRO-ORDENACAO), DE MODO QUE E' SEGURO      *
+015812*   PULA-LOS (1530-PULA-REGISTRO, CHAMADO POR 1000-INICIALIZACAO *
+015812*   LOGO APOS ESTE PARAGRAFO) E RETOMAR A LEITURA DE             *
+015812*   ARQUIVO-VENDAS NO PONTO EM QUE PAROU, EM VEZ DE RELER O      *
+015812*   ARQUIVO INTEIRO DESDE O COMECO                               *
+015819*****************************************************************
+015820 1500-VERIFICA-REINICIO.
+015821     OPEN INPUT ARQUIVO-CHECKPOINT.
+015822     IF WS-STATUS-CHECKPOINT = '00'
+015823         PERFORM 1510-LER-CHECKPOINT THRU 1510-EXIT
+015824         PERFORM 1520-ACUMULA-CHECKPOINT THRU 1520-EXIT
+015825             UNTIL FIM-ARQUIVO-CHECKPOINT
+015826         CLOSE ARQUIVO-CHECKPOINT
+015827         IF WS-REGISTROS-REINICIO > ZERO
+015828             DISPLAY 'QUARTER -- REINICIO: A EXECUCAO ANTERIOR '
+015828                'FOI INTERROMPIDA APOS LER '
+015828                WS-REGISTROS-REINICIO
+015828                ' REGISTRO(S) (ULTIMO: ' WS-NOME-LIDO-ATUAL ')'
+015829             DISPLAY 'QUARTER -- REINICIO: ESSES REGISTROS JA '
+015829                'FORAM GRAVADOS EM ARQUIVO-VALIDADO -- A '
+015829                'LEITURA DE ARQUIVO-VENDAS SERA RETOMADA A '
+015829                'PARTIR DO PROXIMO REGISTRO'
+015829             OPEN EXTEND ARQUIVO-CHECKPOINT
+015829         ELSE
+015829             OPEN OUTPUT ARQUIVO-CHECKPOINT
+015830         END-IF
+015831     ELSE
+015831         MOVE ZERO TO WS-REGISTROS-REINICIO
+015831         MOVE ZERO TO WS-REJEITADOS-REINICIO
+015831         OPEN OUTPUT ARQUIVO-CHECKPOINT
+015831     END-IF.
+015835 1500-EXIT.
+015836     EXIT.
+015837*****************************************************************
+015838*    1510-LER-CHECKPOINT                                         *
+015839*    LE O PROXIMO REGISTRO DO ARQUIVO DE CHECKPOINT               *
+015840*****************************************************************
+015841 1510-LER-CHECKPOINT.
+015842     READ ARQUIVO-CHECKPOINT
+015843         AT END MOVE 'S' TO WS-FIM-ARQUIVO-CHECKPOINT
+015844     END-READ.
+015845 1510-EXIT.
+015846     EXIT.
+015847*****************************************************************
+015848*    1520-ACUMULA-CHECKPOINT                                     *
+015849*    GUARDA OS DADOS DO ULTIMO CHECKPOINT GRAVADO -- SE A         *
+015850*    EXECUCAO ANTERIOR TERMINOU NORMALMENTE (STATUS 'F') NAO HA   *
+015851*    REINICIO A FAZER; SE FICOU PARCIAL (STATUS 'C') A POSICAO    *
+015852*    REGISTRADA E' ONDE O PROCESSAMENTO DEVE SER RETOMADO         *
+015853*****************************************************************
+015854 1520-ACUMULA-CHECKPOINT.
+015855     IF CK-CHECKPOINT-PARCIAL
+015856         MOVE CK-REGISTROS-LIDOS      TO WS-REGISTROS-REINICIO
+015856         MOVE CK-REGISTROS-REJEITADOS TO WS-REJEITADOS-REINICIO
+015857         MOVE CK-NOME-VENDEDOR        TO WS-NOME-LIDO-ATUAL
+015858     ELSE
+015859         MOVE ZERO   TO WS-REGISTROS-REINICIO
+015859         MOVE ZERO   TO WS-REJEITADOS-REINICIO
+015860         MOVE SPACES TO WS-NOME-LIDO-ATUAL
+015861     END-IF.
+015862     PERFORM 1510-LER-CHECKPOINT THRU 1510-EXIT.
+015863 1520-EXIT.
+015864     EXIT.
+015865*****************************************************************
+015866*    1530-PULA-REGISTRO                                          *
+015867*    LE (E DESCARTA) UM REGISTRO DE ARQUIVO-VENDAS JA CONHECIDO   *
+015868*    COMO GRAVADO EM ARQUIVO-VALIDADO EM UMA EXECUCAO ANTERIOR,   *
+015869*    PARA REPOSICIONAR A LEITURA NO PONTO DO REINICIO             *
+015870*****************************************************************
+015871 1530-PULA-REGISTRO.
+015872     PERFORM 7000-LER-REGISTRO-VENDAS THRU 7000-EXIT.
+015873 1530-EXIT.
+015874     EXIT.
+015875*****************************************************************
+015876*    1600-DETERMINA-PERIODO-ATUAL                                *
+015877*    DETERMINA O ANO E O TRIMESTRE A QUE OS DADOS DESTA EXECUCAO  *
+015878*    SE REFEREM, PARA GRAVACAO E CONSULTA EM VENDAS-HISTORICO --  *
+015879*    O PERIODO E' LIDO DE UM CARTAO DE PARAMETRO NO SYSIN         *
+015880*    (FORMATO AAAAT -- ANO DE 4 DIGITOS E TRIMESTRE DE 1 DIGITO)  *
+015880*    PORQUE O LOTE PODE RODAR DIAS APOS O FECHAMENTO DO           *
+015880*    TRIMESTRE, QUANDO A DATA DO SISTEMA JA' NAO REPRESENTA MAIS  *
+015880*    O PERIODO PROCESSADO -- SE O CARTAO NAO FOR FORNECIDO, O     *
+015880*    PERIODO E' DERIVADO DA DATA DO SISTEMA COMO ANTES, PARA NAO  *
+015880*    QUEBRAR EXECUCOES JA' AUTOMATIZADAS SEM O CARTAO             *
+015881*****************************************************************
+015880 1600-DETERMINA-PERIODO-ATUAL.
+015881     MOVE 'N' TO WS-PARM-PERIODO-VALIDO-SW.
+015881     ACCEPT WS-PARM-PERIODO FROM SYSIN.
+015882     IF WS-PARM-PERIODO(1:4) IS NUMERIC
+015882         AND WS-PARM-PERIODO(5:1) IS NUMERIC
+015883         MOVE WS-PARM-PERIODO(1:4) TO WS-PARM-ANO
+015884         MOVE WS-PARM-PERIODO(5:1) TO WS-PARM-TRIMESTRE
+015885         IF WS-PARM-TRIMESTRE >= 1 AND WS-PARM-TRIMESTRE <= 4
+015886             MOVE 'S' TO WS-PARM-PERIODO-VALIDO-SW
+015887         END-IF
+015888     END-IF.
+015889     IF WS-PARM-PERIODO-VALIDO
+015890         MOVE WS-PARM-ANO       TO WS-ANO-ATUAL
+015891         MOVE WS-PARM-TRIMESTRE TO WS-TRIMESTRE-ATUAL
+015892         SUBTRACT 1 FROM WS-ANO-ATUAL GIVING WS-ANO-ANTERIOR
+015893     ELSE
+015894         DISPLAY 'QUARTER -- CARTAO DE PARAMETRO DE PERIODO '
+015894             'AUSENTE OU INVALIDO -- PERIODO SERA DERIVADO DA '
+015894             'DATA DO SISTEMA'
+015895         ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+015896         MOVE WS-DATA-SISTEMA(1:4) TO WS-ANO-ATUAL
+015897         MOVE WS-DATA-SISTEMA(5:2) TO WS-MES-SISTEMA
+015898         SUBTRACT 1 FROM WS-MES-SISTEMA GIVING WS-MES-AJUSTADO
+015899         DIVIDE WS-MES-AJUSTADO BY 3 GIVING WS-TRIMESTRE-ATUAL
+015900             REMAINDER WS-RESTO-MES
+015901         ADD 1 TO WS-TRIMESTRE-ATUAL
+015902         SUBTRACT 1 FROM WS-ANO-ATUAL GIVING WS-ANO-ANTERIOR
+015903     END-IF.
+015904 1600-EXIT.
+015905     EXIT.
+015891*****************************************************************
+015892*    1700-ABRE-HISTORICO                                         *
+015893*    ABRE VENDAS-HISTORICO PARA ENTRADA/SAIDA -- SE O ARQUIVO     *
+015894*    AINDA NAO EXISTE (PRIMEIRA EXECUCAO), CRIA-O VAZIO ANTES DE  *
+015895*    REABRI-LO PARA ENTRADA/SAIDA                                 *
+015896*****************************************************************
+015897 1700-ABRE-HISTORICO.
+015898     OPEN I-O VENDAS-HISTORICO.
+015899     IF WS-STATUS-HISTORICO = '35'
+015900         OPEN OUTPUT VENDAS-HISTORICO
+015901         CLOSE VENDAS-HISTORICO
+015902         OPEN I-O VENDAS-HISTORICO
+015903     END-IF.
+015904 1700-EXIT.
+015905     EXIT.
+015807*****************************************************************
+015810*    2000-VALIDA-E-PREPARA                                       *
+015900*    LE ARQUIVO-VENDAS, VALIDA CADA REGISTRO E GRAVA EM          *
+015901*    ARQUIVO-VALIDADO (JA COM A REGIAO DO VENDEDOR) OS           *
+015902*    REGISTROS APROVADOS NA CRITICA, PARA POSTERIOR ORDENACAO;   *
+015903*    OS REJEITADOS VAO DIRETO PARA A LISTAGEM DE REJEITOS        *
+016100*****************************************************************
+016200 2000-VALIDA-E-PREPARA.
+016210     PERFORM 7000-LER-REGISTRO-VENDAS THRU 7000-EXIT.
+016220     PERFORM 2005-PROCESSA-ENTRADA THRU 2005-EXIT
+016230         UNTIL FIM-ARQUIVO-VENDAS.
+017700 2000-EXIT.
+017800     EXIT.
+016300*****************************************************************
+016310*    2005-PROCESSA-ENTRADA                                      *
+016320*    VALIDA UM REGISTRO DE ENTRADA; SE VALIDO, PREPARA-O PARA A *
+016330*    ORDENACAO -- SE INVALIDO, GRAVA NA LISTAGEM DE REJEITOS    *
+016340*****************************************************************
+016350 2005-PROCESSA-ENTRADA.
+016360     PERFORM 2010-VALIDA-REGISTRO THRU 2010-EXIT.
+016370     IF REGISTRO-VALIDO
+016380         PERFORM 2020-PREPARA-REGISTRO-ORDENACAO THRU 2020-EXIT
+016390     ELSE
+016400         PERFORM 2060-GRAVA-REJEITO THRU 2060-EXIT
+016410     END-IF.
+016415     PERFORM 2070-VERIFICA-CHECKPOINT THRU 2070-EXIT.
+016420     PERFORM 7000-LER-REGISTRO-VENDAS THRU 7000-EXIT.
+016430 2005-EXIT.
+016440     EXIT.
+017801*****************************************************************
+017802*    2010-VALIDA-REGISTRO                                        *
+017803*    APLICA AS CRITICAS DE EDICAO NO REGISTRO LIDO -- NOME EM    *
+017804*    BRANCO, VENDA MENSAL NEGATIVA OU COTA ZERADA/NEGATIVA --    *
+017805*    E ARMA O CODIGO DO MOTIVO DE REJEICAO QUANDO FOR O CASO     *
+017806*****************************************************************
+017807 2010-VALIDA-REGISTRO.
+017808     MOVE 'S' TO WS-REGISTRO-VALIDO-SW.
+017809     MOVE SPACES TO WS-MOTIVO-REJEICAO.
+017810     IF NOME-REGISTRO-VENDAS = SPACES
+017811         MOVE 'N' TO WS-REGISTRO-VALIDO-SW
+017812         MOVE 'NOME EM BRANCO' TO WS-MOTIVO-REJEICAO
+017813     ELSE
+017814       IF VENDAS-MES-1-REGISTRO-VENDAS < ZERO OR
+017815          VENDAS-MES-2-REGISTRO-VENDAS < ZERO OR
+017816          VENDAS-MES3-REGISTRO-VENDAS  < ZERO
+017817         MOVE 'N' TO WS-REGISTRO-VALIDO-SW
+017818         MOVE 'VENDA MENSAL NEGATIVA' TO WS-MOTIVO-REJEICAO
+017819       ELSE
+017820         IF COTA-REGISTRO-VENDAS NOT > ZERO
+017821             MOVE 'N' TO WS-REGISTRO-VALIDO-SW
+017822             MOVE 'COTA INVALIDA' TO WS-MOTIVO-REJEICAO
+017823         END-IF
+017824       END-IF
+017825     END-IF.
+017826 2010-EXIT.
+017827     EXIT.
+017828*****************************************************************
+017829*    2020-PREPARA-REGISTRO-ORDENACAO                              *
+017830*    SOMA O TRIMESTRE, CALCULA A VARIACAO CONTRA A COTA,          *
+017831*    LOCALIZA A REGIAO DO VENDEDOR NO MESTRE E LIBERA O           *
+017832*    REGISTRO PARA A ORDENACAO POR REGIAO/NOME                    *
+017832*****************************************************************
+017833 2020-PREPARA-REGISTRO-ORDENACAO.
+017834     COMPUTE WS-TOTAL-TRIMESTRE =
+017835         VENDAS-MES-1-REGISTRO-VENDAS +
+017836         VENDAS-MES-2-REGISTRO-VENDAS +
+017837         VENDAS-MES3-REGISTRO-VENDAS.
+017838     COMPUTE WS-VARIACAO-COTA =
+017839         WS-TOTAL-TRIMESTRE - COTA-REGISTRO-VENDAS.
+017840     PERFORM 2030-LOCALIZA-VENDEDOR-MASTER THRU 2030-EXIT.
+017841     MOVE VM-REGIAO-VENDEDOR        TO VS-REGIAO-ENTRADA.
+017842     MOVE VM-DESCRICAO-REGIAO       TO VS-DESCRICAO-REGIAO-ENTRADA.
+017843     MOVE NOME-REGISTRO-VENDAS      TO VS-NOME-ENTRADA.
+017844     MOVE WS-TOTAL-TRIMESTRE        TO VS-TRIMESTRE-ENTRADA.
+017845     MOVE COTA-REGISTRO-VENDAS      TO VS-COTA-ENTRADA.
+017846     MOVE WS-VARIACAO-COTA          TO VS-VARIACAO-ENTRADA.
+017847     WRITE REG-VALIDADO-ENTRADA.
+017848 2020-EXIT.
+017849     EXIT.
+017850*****************************************************************
+017851*    2030-LOCALIZA-VENDEDOR-MASTER                                *
+017852*    LOCALIZA O VENDEDOR NO ARQUIVO MESTRE PELO NOME -- UNICO     *
+017853*    CAMPO EM COMUM COM REGISTRO-VENDAS -- PARA OBTER A REGIAO    *
+017854*****************************************************************
+017855 2030-LOCALIZA-VENDEDOR-MASTER.
+017856     MOVE NOME-REGISTRO-VENDAS TO VM-NOME-VENDEDOR.
+017857     READ VENDEDOR-MASTER
+017858         INVALID KEY
+017859             PERFORM 2040-REGIAO-NAO-CADASTRADA THRU 2040-EXIT
+017860     END-READ.
+017861 2030-EXIT.
+017862     EXIT.
+017863*****************************************************************
+017864*    2040-REGIAO-NAO-CADASTRADA                                   *
+017865*    O VENDEDOR NAO CONSTA NO MESTRE -- ARMA UMA REGIAO           *
+017866*    "CORINGA" QUE AGRUPA ESSES CASOS AO FINAL DO RELATRIM        *
+017867*****************************************************************
+017868 2040-REGIAO-NAO-CADASTRADA.
+017869     MOVE 'ZZZZ'           TO VM-REGIAO-VENDEDOR.
+017870     MOVE 'NAO CADASTRADA' TO VM-DESCRICAO-REGIAO.
+017871 2040-EXIT.
+017872     EXIT.
+017873*****************************************************************
+017861*    2060-GRAVA-REJEITO                                          *
+017862*    IMPRIME NA LISTAGEM DE REJEITADOS O REGISTRO QUE FALHOU NA  *
+017863*    CRITICA DE EDICAO, JUNTO COM O MOTIVO DA REJEICAO           *
+017864*****************************************************************
+017865 2060-GRAVA-REJEITO.
+017866     ADD 1 TO WS-CONTADOR-REJEITADOS.
+017867     MOVE NOME-REGISTRO-VENDAS           TO WS-REJ-NOME.
+017868     MOVE VENDAS-MES-1-REGISTRO-VENDAS    TO WS-REJ-MES1.
+017869     MOVE VENDAS-MES-2-REGISTRO-VENDAS    TO WS-REJ-MES2.
+017870     MOVE VENDAS-MES3-REGISTRO-VENDAS     TO WS-REJ-MES3.
+017871     MOVE COTA-REGISTRO-VENDAS            TO WS-REJ-COTA.
+017872     MOVE WS-MOTIVO-REJEICAO              TO WS-REJ-MOTIVO.
+017873     WRITE LINHA-REJEITOS FROM WS-REJ-LINHA-DETALHE
+017874         AFTER ADVANCING 1 LINE.
+017875 2060-EXIT.
+017876     EXIT.
+017877*****************************************************************
+017878*    2070-VERIFICA-CHECKPOINT                                    *
+017879*    A CADA WS-CHECKPOINT-INTERVALO REGISTROS LIDOS DE            *
+017880*    ARQUIVO-VENDAS, GRAVA UM NOVO CHECKPOINT COM A POSICAO       *
+017881*    ATUAL PARA PERMITIR O REINICIO DA EXECUCAO EM CASO DE        *
+017882*    INTERRUPCAO                                                 *
+017883*****************************************************************
+017884 2070-VERIFICA-CHECKPOINT.
+017885     DIVIDE WS-REGISTROS-LIDOS BY WS-CHECKPOINT-INTERVALO
+017886         GIVING WS-QUOCIENTE-CHECKPOINT
+017887         REMAINDER WS-RESTO-CHECKPOINT.
+017887     IF WS-RESTO-CHECKPOINT = ZERO
+017888         PERFORM 2080-GRAVA-CHECKPOINT THRU 2080-EXIT
+017889     END-IF.
+017890 2070-EXIT.
+017891     EXIT.
+017892*****************************************************************
+017893*    2080-GRAVA-CHECKPOINT                                       *
+017894*    GRAVA O REGISTRO DE CHECKPOINT COM A QUANTIDADE DE           *
+017895*    REGISTROS JA LIDOS E REJEITADOS DE ARQUIVO-VENDAS E O NOME   *
+017896*    DO ULTIMO VENDEDOR PROCESSADO                                *
+017897*****************************************************************
+017898 2080-GRAVA-CHECKPOINT.
+017899     MOVE 'C'                     TO CK-STATUS.
+017900     MOVE WS-REGISTROS-LIDOS      TO CK-REGISTROS-LIDOS.
+017900     MOVE WS-CONTADOR-REJEITADOS  TO CK-REGISTROS-REJEITADOS.
+017901     MOVE WS-NOME-LIDO-ATUAL      TO CK-NOME-VENDEDOR.
+017902     WRITE REG-CHECKPOINT.
+017903 2080-EXIT.
+017904     EXIT.
+017905*****************************************************************
+017906*    2090-FINALIZA-CHECKPOINT-LEITURA                              *
+017907*    GRAVA O CHECKPOINT FINAL DA LEITURA DE ARQUIVO-VENDAS, JA     *
+017908*    COM ARQUIVO-VALIDADO FECHADO E COMPLETO -- MARCA O            *
+017909*    PROCESSAMENTO COMO CONCLUIDO PARA QUE UM REINICIO APOS ESTE   *
+017910*    PONTO NAO TENTE RETOMAR UMA LEITURA QUE JA TERMINOU           *
+017911*****************************************************************
+017912 2090-FINALIZA-CHECKPOINT-LEITURA.
+017913     MOVE 'F'                     TO CK-STATUS.
+017914     MOVE WS-REGISTROS-LIDOS      TO CK-REGISTROS-LIDOS.
+017914     MOVE WS-CONTADOR-REJEITADOS  TO CK-REGISTROS-REJEITADOS.
+017915     MOVE WS-NOME-LIDO-ATUAL      TO CK-NOME-VENDEDOR.
+017916     WRITE REG-CHECKPOINT.
+017917 2090-EXIT.
+017918     EXIT.
+017919*****************************************************************
+018000*    2100-MONTA-LINHA-DETALHE                                    *
+018100*    MONTA A LINHA DE DETALHE COM O NOME, O TOTAL DO TRIMESTRE,  *
+018200*    A COTA E A VARIACAO (E SE O VENDEDOR ESTA ACIMA OU ABAIXO)  *
+018300*****************************************************************
+018400 2100-MONTA-LINHA-DETALHE.
+018500     MOVE WS-NOME-ATUAL              TO WS-DET-NOME.
+018600     MOVE WS-TOTAL-TRIMESTRE         TO WS-DET-TRIMESTRE.
+018700     MOVE WS-COTA-ATUAL              TO WS-DET-COTA.
+018800     MOVE WS-VARIACAO-COTA           TO WS-DET-VARIACAO.
+018900     IF WS-VARIACAO-COTA < ZERO
+019000         MOVE 'ABAIXO' TO WS-DET-SITUACAO
+019100     ELSE
+019200         MOVE 'ACIMA ' TO WS-DET-SITUACAO
+019300     END-IF.
+019400 2100-EXIT.
+019500     EXIT.
+019510*****************************************************************
+019520*    2200-GRAVA-ABAIXO-COTA                                      *
+019530*    GRAVA NO ARQUIVO DE TRABALHO OS VENDEDORES QUE FICARAM      *
+019540*    ABAIXO DA COTA, PARA POSTERIOR ORDENACAO PELO DEFICIT       *
+019550*****************************************************************
+019560 2200-GRAVA-ABAIXO-COTA.
+019570     MOVE WS-NOME-ATUAL           TO AC-NOME-ENTRADA.
+019580     MOVE WS-TOTAL-TRIMESTRE       TO AC-TRIMESTRE-ENTRADA.
+019590     MOVE WS-COTA-ATUAL            TO AC-COTA-ENTRADA.
+019600     MOVE WS-VARIACAO-COTA         TO AC-VARIACAO-ENTRADA.
+019610     WRITE REG-ABAIXO-COTA-ENTRADA.
+019620 2200-EXIT.
+019630     EXIT.
+019631*****************************************************************
+019632*    2300-CALCULA-COMISSAO                                       *
+019633*    CALCULA O PERCENTUAL DE ATINGIMENTO DA COTA NO TRIMESTRE E   *
+019634*    APLICA A FAIXA DE COMISSAO CORRESPONDENTE -- ABAIXO DE 90%   *
+019635*    PAGA A TAXA BASE, DE 90% A 110% A TAXA PADRAO E ACIMA DE     *
+019636*    110% A TAXA BONUS, TODAS SOBRE A VENDA DO TRIMESTRE -- UM    *
+019636*    ATINGIMENTO QUE ESTOURE A PIC S9(3)V99 (ACIMA DE 999,99%) E' *
+019636*    FORCADO PARA O MAXIMO REPRESENTAVEL, NUNCA PARA ZERO, PARA   *
+019636*    QUE O ESTOURO NUNCA REBAIXE O VENDEDOR PARA A FAIXA BASE     *
+019637*****************************************************************
+019638 2300-CALCULA-COMISSAO.
+019639     COMPUTE WS-PERC-ATINGIMENTO ROUNDED =
+019640         (WS-TOTAL-TRIMESTRE / WS-COTA-ATUAL) * 100
+019641         ON SIZE ERROR MOVE 999,99 TO WS-PERC-ATINGIMENTO
+019642     END-COMPUTE.
+019643     IF WS-PERC-ATINGIMENTO < WS-LIMITE-FAIXA-PADRAO
+019644         MOVE 'BASE'   TO WS-FAIXA-COMISSAO
+019645         COMPUTE WS-VALOR-COMISSAO ROUNDED =
+019646             WS-TOTAL-TRIMESTRE * WS-TAXA-COMISSAO-BASE
+019647     ELSE
+019648       IF WS-PERC-ATINGIMENTO NOT > WS-LIMITE-FAIXA-BONUS
+019649         MOVE 'PADRAO'  TO WS-FAIXA-COMISSAO
+019650         COMPUTE WS-VALOR-COMISSAO ROUNDED =
+019651             WS-TOTAL-TRIMESTRE * WS-TAXA-COMISSAO-PADRAO
+019652       ELSE
+019653         MOVE 'BONUS'   TO WS-FAIXA-COMISSAO
+019654         COMPUTE WS-VALOR-COMISSAO ROUNDED =
+019655             WS-TOTAL-TRIMESTRE * WS-TAXA-COMISSAO-BONUS
+019656       END-IF
+019657     END-IF.
+019658 2300-EXIT.
+019659     EXIT.
+019660*****************************************************************
+019661*    2400-GRAVA-COMISSAO                                         *
+019662*    GRAVA NO ARQUIVO DE TRABALHO A COMISSAO CALCULADA PARA O     *
+019663*    VENDEDOR ATUAL, NA MESMA ORDEM EM QUE O RELATRIM E' IMPRESSO *
+019664*****************************************************************
+019665 2400-GRAVA-COMISSAO.
+019666     MOVE WS-NOME-ATUAL        TO CM-NOME.
+019667     MOVE WS-TOTAL-TRIMESTRE   TO CM-TRIMESTRE.
+019668     MOVE WS-COTA-ATUAL        TO CM-COTA.
+019669     MOVE WS-PERC-ATINGIMENTO  TO CM-PERC-ATINGIMENTO.
+019670     MOVE WS-FAIXA-COMISSAO    TO CM-FAIXA.
+019671     MOVE WS-VALOR-COMISSAO    TO CM-VALOR-COMISSAO.
+019672     WRITE REG-COMISSAO.
+019673     ADD WS-VALOR-COMISSAO TO WS-TOTAL-COMISSAO-GERAL.
+019674 2400-EXIT.
+019675     EXIT.
+019676*****************************************************************
+019677*    2700-GRAVA-HISTORICO                                        *
+019678*    GRAVA O REGISTRO DO TRIMESTRE ATUAL DO VENDEDOR EM           *
+019679*    VENDAS-HISTORICO E AVALIA O COMPARATIVO COM O MESMO          *
+019680*    TRIMESTRE DO ANO ANTERIOR                                    *
+019681*****************************************************************
+019682 2700-GRAVA-HISTORICO.
+019683     MOVE WS-NOME-ATUAL       TO VH-NOME-VENDEDOR.
+019684     MOVE WS-ANO-ATUAL        TO VH-ANO-HISTORICO.
+019685     MOVE WS-TRIMESTRE-ATUAL  TO VH-TRIMESTRE-HISTORICO.
+019686     MOVE WS-TOTAL-TRIMESTRE  TO VH-TRIMESTRE-TOTAL.
+019687     MOVE WS-COTA-ATUAL       TO VH-COTA-TRIMESTRE.
+019688     MOVE WS-PERC-ATINGIMENTO TO VH-PERC-ATINGIMENTO.
+019689     WRITE REGISTRO-HISTORICO
+019689         INVALID KEY
+019689             REWRITE REGISTRO-HISTORICO
+019689     END-WRITE.
+019690     PERFORM 2710-COMPARA-ANO-ANTERIOR THRU 2710-EXIT.
+019691 2700-EXIT.
+019692     EXIT.
+019693*****************************************************************
+019694*    2710-COMPARA-ANO-ANTERIOR                                   *
+019695*    LOCALIZA EM VENDAS-HISTORICO O REGISTRO DO MESMO VENDEDOR E  *
+019696*    TRIMESTRE NO ANO ANTERIOR, SE HOUVER, E CALCULA A VARIACAO   *
+019697*    CONTRA O TRIMESTRE ATUAL                                     *
+019698*****************************************************************
+019700 2710-COMPARA-ANO-ANTERIOR.
+019701     MOVE 'N' TO WS-HISTORICO-ANTERIOR-SW.
+019702     MOVE ZERO TO WS-TRIMESTRE-ANO-ANTERIOR.
+019703     MOVE WS-NOME-ATUAL       TO VH-NOME-VENDEDOR.
+019704     MOVE WS-ANO-ANTERIOR     TO VH-ANO-HISTORICO.
+019705     MOVE WS-TRIMESTRE-ATUAL  TO VH-TRIMESTRE-HISTORICO.
+019706     READ VENDAS-HISTORICO
+019707         INVALID KEY
+019708             CONTINUE
+019709         NOT INVALID KEY
+019710             MOVE 'S' TO WS-HISTORICO-ANTERIOR-SW
+019711             MOVE VH-TRIMESTRE-TOTAL TO WS-TRIMESTRE-ANO-ANTERIOR
+019712     END-READ.
+019713     COMPUTE WS-VARIACAO-ANO-ANTERIOR =
+019714         WS-TOTAL-TRIMESTRE - WS-TRIMESTRE-ANO-ANTERIOR.
+019715     PERFORM 2720-GRAVA-COMPARATIVO THRU 2720-EXIT.
+019716 2710-EXIT.
+019717     EXIT.
+019718*****************************************************************
+019719*    2720-GRAVA-COMPARATIVO                                      *
+019720*    GRAVA NO ARQUIVO DE TRABALHO O COMPARATIVO DO VENDEDOR,      *
+019721*    PARA POSTERIOR IMPRESSAO NO RELATORIO DE COMPARACAO ANUAL    *
+019722*****************************************************************
+019723 2720-GRAVA-COMPARATIVO.
+019724     MOVE WS-NOME-ATUAL              TO HC-NOME-ENTRADA.
+019725     MOVE WS-TOTAL-TRIMESTRE         TO HC-TRIMESTRE-ATUAL-ENTRADA.
+019726     MOVE WS-TRIMESTRE-ANO-ANTERIOR  TO
+019727                                  HC-TRIMESTRE-ANTERIOR-ENTRADA.
+019728     MOVE WS-VARIACAO-ANO-ANTERIOR   TO HC-VARIACAO-ENTRADA.
+019729     MOVE WS-HISTORICO-ANTERIOR-SW   TO HC-ENCONTRADO-ENTRADA.
+019730     WRITE REG-HISTCOMP-ENTRADA.
+019731 2720-EXIT.
+019732     EXIT.
+019733*****************************************************************
+019632*    2500-IMPRIME-VENDAS-ORDENADAS                                *
+019633*    PROCEDIMENTO DE SAIDA DA ORDENACAO -- PERCORRE OS REGISTROS  *
+019634*    JA ORDENADOS POR REGIAO/NOME, IMPRIME A LINHA DE DETALHE DE  *
+019635*    CADA VENDEDOR E QUEBRA O SUBTOTAL A CADA MUDANCA DE REGIAO   *
+019636*****************************************************************
+019637 2500-IMPRIME-VENDAS-ORDENADAS.
+019638     MOVE SPACES TO WS-REGIAO-ANTERIOR.
+019639     MOVE 'S'    TO WS-PRIMEIRA-REGIAO-SW.
+019640     PERFORM 2510-RETORNA-ORDENADO THRU 2510-EXIT.
+019641     PERFORM 2520-PROCESSA-ORDENADO THRU 2520-EXIT
+019642         UNTIL FIM-SORT-VENDAS.
+019643     IF WS-PRIMEIRA-REGIAO-SW = 'N'
+019644         PERFORM 2600-IMPRIME-SUBTOTAL-REGIAO THRU 2600-EXIT
+019645     END-IF.
+019646 2500-EXIT.
+019647     EXIT.
+019648*****************************************************************
+019649*    2510-RETORNA-ORDENADO                                       *
+019650*    DEVOLVE O PROXIMO REGISTRO JA ORDENADO POR REGIAO/NOME       *
+019651*****************************************************************
+019652 2510-RETORNA-ORDENADO.
+019653     READ ARQUIVO-VALIDADO-ORD
+019654         AT END MOVE 'S' TO WS-FIM-SORT-VENDAS
+019654     NOT AT END
+019654         MOVE VS-REGIAO-SAIDA           TO VS-REGIAO-ORDEM
+019654         MOVE VS-DESCRICAO-REGIAO-SAIDA TO
+019654                                  VS-DESCRICAO-REGIAO-ORDEM
+019654         MOVE VS-NOME-SAIDA             TO VS-NOME-ORDEM
+019654         MOVE VS-TRIMESTRE-SAIDA        TO VS-TRIMESTRE-ORDEM
+019654         MOVE VS-COTA-SAIDA             TO VS-COTA-ORDEM
+019654         MOVE VS-VARIACAO-SAIDA         TO VS-VARIACAO-ORDEM
+019655     END-READ.
+019656 2510-EXIT.
+019657     EXIT.
+019658*****************************************************************
+019659*    2520-PROCESSA-ORDENADO                                      *
+019660*    DETECTA A QUEBRA DE REGIAO, ACUMULA OS TOTAIS DE CONTROLE E  *
+019661*    DE SUBTOTAL DA REGIAO E IMPRIME A LINHA DE DETALHE           *
+019662*****************************************************************
+019663 2520-PROCESSA-ORDENADO.
+019664     IF VS-REGIAO-ORDEM NOT = WS-REGIAO-ANTERIOR
+019665         IF WS-PRIMEIRA-REGIAO-SW = 'N'
+019666             PERFORM 2600-IMPRIME-SUBTOTAL-REGIAO THRU 2600-EXIT
+019667         END-IF
+019668         MOVE VS-REGIAO-ORDEM           TO WS-REGIAO-ANTERIOR
+019669         MOVE VS-DESCRICAO-REGIAO-ORDEM TO
+019670                                  WS-DESCRICAO-REGIAO-ANTERIOR
+019671         MOVE ZERO TO WS-SUBTOTAL-REGIAO-TRIMESTRE
+019672                      WS-SUBTOTAL-REGIAO-COTA
+019673                      WS-SUBTOTAL-REGIAO-VARIACAO
+019674         MOVE 'N' TO WS-PRIMEIRA-REGIAO-SW
+019675         PERFORM 2610-IMPRIME-CABECALHO-REGIAO THRU 2610-EXIT
+019676     END-IF.
+019677     MOVE VS-NOME-ORDEM      TO WS-NOME-ATUAL.
+019678     MOVE VS-TRIMESTRE-ORDEM TO WS-TOTAL-TRIMESTRE.
+019679     MOVE VS-COTA-ORDEM      TO WS-COTA-ATUAL.
+019680     MOVE VS-VARIACAO-ORDEM  TO WS-VARIACAO-COTA.
+019681     ADD 1 TO WS-CONTADOR-REGISTROS.
+019682     ADD VS-TRIMESTRE-ORDEM TO WS-TOTAL-GERAL-TRIMESTRE
+019683                               WS-SUBTOTAL-REGIAO-TRIMESTRE.
+019684     ADD VS-COTA-ORDEM      TO WS-SUBTOTAL-REGIAO-COTA.
+019685     ADD VS-VARIACAO-ORDEM  TO WS-SUBTOTAL-REGIAO-VARIACAO.
+019686     COMPUTE WS-HASH-CONTROLE = WS-HASH-CONTROLE +
+019687         VS-TRIMESTRE-ORDEM + VS-COTA-ORDEM.
+019688     IF WS-LINHAS-NA-PAGINA >= WS-MAX-LINHAS-PAGINA
+019689         PERFORM 1100-IMPRIME-CABECALHO THRU 1100-EXIT
+019690         PERFORM 2610-IMPRIME-CABECALHO-REGIAO THRU 2610-EXIT
+019691     END-IF.
+019692     PERFORM 2100-MONTA-LINHA-DETALHE THRU 2100-EXIT.
+019693     WRITE LINHA-RELATORIO FROM WS-LINHA-DETALHE
+019694         AFTER ADVANCING 1 LINE.
+019695     ADD 1 TO WS-LINHAS-NA-PAGINA.
+019696     IF WS-VARIACAO-COTA < ZERO
+019697         PERFORM 2200-GRAVA-ABAIXO-COTA THRU 2200-EXIT
+019698     END-IF.
+019698     PERFORM 2300-CALCULA-COMISSAO THRU 2300-EXIT.
+019698     PERFORM 2400-GRAVA-COMISSAO THRU 2400-EXIT.
+019698     PERFORM 2700-GRAVA-HISTORICO THRU 2700-EXIT.
+019699     PERFORM 2510-RETORNA-ORDENADO THRU 2510-EXIT.
+019700 2520-EXIT.
+019701     EXIT.
+019702*****************************************************************
+019703*    2600-IMPRIME-SUBTOTAL-REGIAO                                *
+019704*    IMPRIME A LINHA DE SUBTOTAL (TRIMESTRE/COTA/VARIACAO) AO    *
+019705*    FINAL DE CADA REGIAO, ANTES DE INICIAR A PROXIMA            *
+019706*****************************************************************
+019707 2600-IMPRIME-SUBTOTAL-REGIAO.
+019708     MOVE WS-REGIAO-ANTERIOR           TO WS-SUBT-REGIAO.
+019709     MOVE WS-SUBTOTAL-REGIAO-TRIMESTRE TO WS-SUBT-TRIMESTRE.
+019710     MOVE WS-SUBTOTAL-REGIAO-COTA      TO WS-SUBT-COTA.
+019711     MOVE WS-SUBTOTAL-REGIAO-VARIACAO  TO WS-SUBT-VARIACAO.
+019712     WRITE LINHA-RELATORIO FROM WS-LINHA-BRANCO
+019713         AFTER ADVANCING 1 LINE.
+019714     WRITE LINHA-RELATORIO FROM WS-LINHA-SUBTOTAL-REGIAO
+019715         AFTER ADVANCING 1 LINE.
+019716     ADD 2 TO WS-LINHAS-NA-PAGINA.
+019717 2600-EXIT.
+019718     EXIT.
+019719*****************************************************************
+019720*    2610-IMPRIME-CABECALHO-REGIAO                                *
+019721*    IMPRIME A LINHA DE IDENTIFICACAO DA REGIAO QUE ESTA SENDO    *
+019722*    INICIADA (OU CONTINUADA APOS UMA QUEBRA DE PAGINA)           *
+019723*****************************************************************
+019724 2610-IMPRIME-CABECALHO-REGIAO.
+019725     MOVE WS-REGIAO-ANTERIOR           TO WS-REG-CODIGO.
+019726     MOVE WS-DESCRICAO-REGIAO-ANTERIOR TO WS-REG-DESCRICAO.
+019727     WRITE LINHA-RELATORIO FROM WS-LINHA-BRANCO
+019728         AFTER ADVANCING 1 LINE.
+019729     WRITE LINHA-RELATORIO FROM WS-LINHA-REGIAO
+019730         AFTER ADVANCING 1 LINE.
+019731     ADD 2 TO WS-LINHAS-NA-PAGINA.
+019732 2610-EXIT.
+019733     EXIT.
+019734*****************************************************************
+019650*    3000-RELATORIO-ABAIXO-COTA                                  *
+019651*    ORDENA O ARQUIVO DE TRABALHO PELO TAMANHO DO DEFICIT (DO    *
+019652*    MAIOR PARA O MENOR) E IMPRIME A SECAO DE EXCECAO            *
+019653*****************************************************************
+019654 3000-RELATORIO-ABAIXO-COTA.
+019655     SORT ABAIXO-COTA-SORT-FILE
+019656         ON ASCENDING KEY AC-VARIACAO-ORDEM
+019657         USING ARQUIVO-ABAIXO-COTA
+019658         GIVING ARQUIVO-ABAIXO-COTA-ORD.
+019659     OPEN INPUT ARQUIVO-ABAIXO-COTA-ORD.
+019660     PERFORM 1200-IMPRIME-CABECALHO-ABAIXO THRU 1200-EXIT.
+019661     PERFORM 3100-LER-ABAIXO-COTA THRU 3100-EXIT.
+019662     PERFORM 3200-IMPRIME-ABAIXO-COTA THRU 3200-EXIT
+019663         UNTIL FIM-ARQUIVO-ABAIXO-COTA.
+019664     CLOSE ARQUIVO-ABAIXO-COTA-ORD.
+019665 3000-EXIT.
+019666     EXIT.
+019670*****************************************************************
+019671*    3100-LER-ABAIXO-COTA                                        *
+019672*    LE O PROXIMO REGISTRO DO ARQUIVO DE TRABALHO JA ORDENADO    *
+019673*****************************************************************
+019674 3100-LER-ABAIXO-COTA.
+019675     READ ARQUIVO-ABAIXO-COTA-ORD
+019676         AT END MOVE 'S' TO WS-FIM-ABAIXO-COTA
+019677     END-READ.
+019678 3100-EXIT.
+019679     EXIT.
+019680*****************************************************************
+019681*    3200-IMPRIME-ABAIXO-COTA                                    *
+019682*    IMPRIME UMA LINHA DA SECAO DE EXCECAO, QUEBRANDO A PAGINA   *
+019683*    QUANDO NECESSARIO                                           *
+019684*****************************************************************
+019685 3200-IMPRIME-ABAIXO-COTA.
+019686     IF WS-LINHAS-NA-PAGINA >= WS-MAX-LINHAS-PAGINA
+019687         PERFORM 1200-IMPRIME-CABECALHO-ABAIXO THRU 1200-EXIT
+019688     END-IF.
+019689     MOVE AC-NOME-SAIDA            TO WS-AC-NOME.
+019690     MOVE AC-TRIMESTRE-SAIDA        TO WS-AC-TRIMESTRE.
+019691     MOVE AC-COTA-SAIDA             TO WS-AC-COTA.
+019692     COMPUTE WS-AC-DEFICIT = AC-VARIACAO-SAIDA * -1.
+019693     WRITE LINHA-RELATORIO FROM WS-LINHA-ABAIXO-COTA
+019694         AFTER ADVANCING 1 LINE.
+019695     ADD 1 TO WS-LINHAS-NA-PAGINA.
+019696     PERFORM 3100-LER-ABAIXO-COTA THRU 3100-EXIT.
+019697 3200-EXIT.
+019698     EXIT.
+019701*****************************************************************
+019702*    4000-IMPRIME-RODAPE                                         *
+019703*    IMPRIME A LINHA DE RODAPE COM OS TOTAIS DE CONTROLE, PARA   *
+019704*    CONFERENCIA DA QUANTIDADE DE REGISTROS RECEBIDOS            *
+019705*****************************************************************
+019706 4000-IMPRIME-RODAPE.
+019707     IF WS-LINHAS-NA-PAGINA >= WS-MAX-LINHAS-PAGINA
+019708         PERFORM 1100-IMPRIME-CABECALHO THRU 1100-EXIT
+019709     END-IF.
+019710     MOVE WS-CONTADOR-REGISTROS   TO WS-ROD-QTD.
+019711     MOVE WS-HASH-CONTROLE         TO WS-ROD-HASH.
+019712     MOVE WS-TOTAL-GERAL-TRIMESTRE TO WS-ROD-TOTAL.
+019713     MOVE WS-CONTADOR-REJEITADOS  TO WS-ROD-QTD-REJEITADOS.
+019714     WRITE LINHA-RELATORIO FROM WS-LINHA-BRANCO
+019715         AFTER ADVANCING 1 LINE.
+019716     WRITE LINHA-RELATORIO FROM WS-LINHA-RODAPE
+019717         AFTER ADVANCING 1 LINE.
+019718     WRITE LINHA-RELATORIO FROM WS-LINHA-RODAPE-2
+019719         AFTER ADVANCING 1 LINE.
+019720     ADD 3 TO WS-LINHAS-NA-PAGINA.
+019721 4000-EXIT.
+019722     EXIT.
+019723*****************************************************************
+019724*    5000-RELATORIO-COMISSAO                                     *
+019725*    IMPRIME O RELATORIO DE COMISSAO, LENDO O ARQUIVO DE          *
+019726*    TRABALHO NA MESMA ORDEM EM QUE FOI GRAVADO NA PASSADA        *
+019727*    PRINCIPAL (REGIAO/NOME), COM RODAPE DO TOTAL PAGO            *
+019728*****************************************************************
+019729 5000-RELATORIO-COMISSAO.
+019730     OPEN INPUT  ARQUIVO-COMISSAO
+019731          OUTPUT RELAT-COMISSAO.
+019732     PERFORM 5100-IMPRIME-CABECALHO-COMISSAO THRU 5100-EXIT.
+019733     PERFORM 5200-LER-COMISSAO THRU 5200-EXIT.
+019734     PERFORM 5300-IMPRIME-COMISSAO THRU 5300-EXIT
+019735         UNTIL FIM-ARQUIVO-COMISSAO.
+019736     PERFORM 5400-IMPRIME-RODAPE-COMISSAO THRU 5400-EXIT.
+019737     CLOSE ARQUIVO-COMISSAO
+019738           RELAT-COMISSAO.
+019739 5000-EXIT.
+019740     EXIT.
+019741*****************************************************************
+019742*    5100-IMPRIME-CABECALHO-COMISSAO                              *
+019743*    IMPRIME O CABECALHO DO RELATORIO DE COMISSAO, SEMPRE EM      *
+019744*    INICIO DE PAGINA NOVA                                        *
+019745*****************************************************************
+019746 5100-IMPRIME-CABECALHO-COMISSAO.
+019747     ADD 1 TO WS-PAGINA-ATUAL.
+019748     MOVE WS-PAGINA-ATUAL TO WS-COM-C1-PAGINA.
+019749     WRITE LINHA-COMISSAO FROM WS-COM-CABECALHO-1
+019750         AFTER ADVANCING PAGE.
+019751     WRITE LINHA-COMISSAO FROM WS-LINHA-BRANCO
+019752         AFTER ADVANCING 1 LINE.
+019753     WRITE LINHA-COMISSAO FROM WS-COM-CABECALHO-2
+019754         AFTER ADVANCING 1 LINE.
+019755     WRITE LINHA-COMISSAO FROM WS-LINHA-BRANCO
+019756         AFTER ADVANCING 1 LINE.
+019757     MOVE ZERO TO WS-LINHAS-NA-PAGINA.
+019758 5100-EXIT.
+019759     EXIT.
+019760*****************************************************************
+019761*    5200-LER-COMISSAO                                            *
+019762*    LE O PROXIMO REGISTRO DO ARQUIVO DE TRABALHO DE COMISSAO     *
+019763*****************************************************************
+019764 5200-LER-COMISSAO.
+019765     READ ARQUIVO-COMISSAO
+019766         AT END MOVE 'S' TO WS-FIM-ARQUIVO-COMISSAO
+019767     END-READ.
+019768 5200-EXIT.
+019769     EXIT.
+019770*****************************************************************
+019771*    5300-IMPRIME-COMISSAO                                        *
+019772*    IMPRIME UMA LINHA DO RELATORIO DE COMISSAO, QUEBRANDO A      *
+019773*    PAGINA QUANDO NECESSARIO                                     *
+019774*****************************************************************
+019775 5300-IMPRIME-COMISSAO.
+019776     IF WS-LINHAS-NA-PAGINA >= WS-MAX-LINHAS-PAGINA
+019777         PERFORM 5100-IMPRIME-CABECALHO-COMISSAO THRU 5100-EXIT
+019778     END-IF.
+019779     MOVE CM-NOME               TO WS-COM-NOME.
+019780     MOVE CM-TRIMESTRE          TO WS-COM-TRIMESTRE.
+019781     MOVE CM-PERC-ATINGIMENTO   TO WS-COM-PERC.
+019782     MOVE CM-FAIXA              TO WS-COM-FAIXA.
+019783     MOVE CM-VALOR-COMISSAO     TO WS-COM-VALOR.
+019784     WRITE LINHA-COMISSAO FROM WS-LINHA-COMISSAO
+019785         AFTER ADVANCING 1 LINE.
+019786     ADD 1 TO WS-LINHAS-NA-PAGINA.
+019787     PERFORM 5200-LER-COMISSAO THRU 5200-EXIT.
+019788 5300-EXIT.
+019789     EXIT.
+019790*****************************************************************
+019791*    5400-IMPRIME-RODAPE-COMISSAO                                 *
+019792*    IMPRIME O RODAPE COM O TOTAL GERAL DE COMISSAO PAGA NO       *
+019793*    TRIMESTRE                                                    *
+019794*****************************************************************
+019795 5400-IMPRIME-RODAPE-COMISSAO.
+019796     IF WS-LINHAS-NA-PAGINA >= WS-MAX-LINHAS-PAGINA
+019797         PERFORM 5100-IMPRIME-CABECALHO-COMISSAO THRU 5100-EXIT
+019798     END-IF.
+019799     MOVE WS-TOTAL-COMISSAO-GERAL TO WS-ROD-COM-TOTAL.
+019800     WRITE LINHA-COMISSAO FROM WS-LINHA-BRANCO
+019801         AFTER ADVANCING 1 LINE.
+019802     WRITE LINHA-COMISSAO FROM WS-LINHA-RODAPE-COMISSAO
+019803         AFTER ADVANCING 1 LINE.
+019804     ADD 2 TO WS-LINHAS-NA-PAGINA.
+019805 5400-EXIT.
+019806     EXIT.
+019807*****************************************************************
+019808*    6000-RELATORIO-HISTORICO                                    *
+019809*    IMPRIME O RELATORIO COMPARATIVO COM O MESMO TRIMESTRE DO     *
+019810*    ANO ANTERIOR, LENDO O ARQUIVO DE TRABALHO NA MESMA ORDEM     *
+019811*    EM QUE FOI GRAVADO NA PASSADA PRINCIPAL                      *
+019812*****************************************************************
+019813 6000-RELATORIO-HISTORICO.
+019814     OPEN INPUT  ARQUIVO-HISTCOMP
+019815          OUTPUT RELAT-HISTORICO.
+019816     PERFORM 6100-IMPRIME-CABECALHO-HISTORICO THRU 6100-EXIT.
+019817     PERFORM 6200-LER-HISTCOMP THRU 6200-EXIT.
+019818     PERFORM 6300-IMPRIME-HISTORICO THRU 6300-EXIT
+019819         UNTIL FIM-ARQUIVO-HISTCOMP.
+019820     PERFORM 6400-IMPRIME-RODAPE-HISTORICO THRU 6400-EXIT.
+019821     CLOSE ARQUIVO-HISTCOMP
+019822           RELAT-HISTORICO.
+019823 6000-EXIT.
+019824     EXIT.
+019825*****************************************************************
+019826*    6100-IMPRIME-CABECALHO-HISTORICO                            *
+019827*    IMPRIME O CABECALHO DO RELATORIO COMPARATIVO, SEMPRE EM      *
+019828*    INICIO DE PAGINA NOVA                                        *
+019829*****************************************************************
+019830 6100-IMPRIME-CABECALHO-HISTORICO.
+019831     ADD 1 TO WS-PAGINA-ATUAL.
+019832     MOVE WS-PAGINA-ATUAL TO WS-HIST-C1-PAGINA.
+019833     WRITE LINHA-HISTORICO FROM WS-HIST-CABECALHO-1
+019834         AFTER ADVANCING PAGE.
+019835     WRITE LINHA-HISTORICO FROM WS-LINHA-BRANCO
+019836         AFTER ADVANCING 1 LINE.
+019837     WRITE LINHA-HISTORICO FROM WS-HIST-CABECALHO-2
+019838         AFTER ADVANCING 1 LINE.
+019839     WRITE LINHA-HISTORICO FROM WS-LINHA-BRANCO
+019840         AFTER ADVANCING 1 LINE.
+019841     MOVE ZERO TO WS-LINHAS-NA-PAGINA.
+019842 6100-EXIT.
+019843     EXIT.
+019844*****************************************************************
+019845*    6200-LER-HISTCOMP                                           *
+019846*    LE O PROXIMO REGISTRO DO ARQUIVO DE TRABALHO COMPARATIVO     *
+019847*****************************************************************
+019848 6200-LER-HISTCOMP.
+019849     READ ARQUIVO-HISTCOMP
+019850         AT END MOVE 'S' TO WS-FIM-ARQUIVO-HISTCOMP
+019851     END-READ.
+019852 6200-EXIT.
+019853     EXIT.
+019854*****************************************************************
+019855*    6300-IMPRIME-HISTORICO                                      *
+019856*    IMPRIME UMA LINHA DO COMPARATIVO, QUEBRANDO A PAGINA QUANDO  *
+019857*    NECESSARIO -- VENDEDORES SEM REGISTRO NO ANO ANTERIOR SAO    *
+019858*    IMPRESSOS COM A SITUACAO "N/D"                               *
+019859*****************************************************************
+019860 6300-IMPRIME-HISTORICO.
+019861     IF WS-LINHAS-NA-PAGINA >= WS-MAX-LINHAS-PAGINA
+019862         PERFORM 6100-IMPRIME-CABECALHO-HISTORICO THRU 6100-EXIT
+019863     END-IF.
+019864     MOVE HC-NOME-ENTRADA              TO WS-HC-NOME.
+019865     MOVE HC-TRIMESTRE-ATUAL-ENTRADA   TO WS-HC-TRIMESTRE-ATUAL.
+019865     MOVE HC-TRIMESTRE-ANTERIOR-ENTRADA TO
+019866                                  WS-HC-TRIMESTRE-ANTERIOR.
+019867     MOVE HC-VARIACAO-ENTRADA          TO WS-HC-VARIACAO.
+019868     ADD 1 TO WS-CONTADOR-COMPARADOS.
+019869     IF HC-ENCONTRADO-ENTRADA = 'S'
+019870         MOVE SPACES TO WS-HC-SITUACAO
+019871     ELSE
+019872         MOVE 'N/D'  TO WS-HC-SITUACAO
+019873         ADD 1 TO WS-CONTADOR-SEM-HISTORICO
+019874     END-IF.
+019875     WRITE LINHA-HISTORICO FROM WS-LINHA-HISTORICO
+019876         AFTER ADVANCING 1 LINE.
+019877     ADD 1 TO WS-LINHAS-NA-PAGINA.
+019878     PERFORM 6200-LER-HISTCOMP THRU 6200-EXIT.
+019879 6300-EXIT.
+019880     EXIT.
+019881*****************************************************************
+019882*    6400-IMPRIME-RODAPE-HISTORICO                                *
+019883*    IMPRIME O RODAPE COM A QUANTIDADE DE VENDEDORES COMPARADOS   *
+019884*    E QUANTOS NAO TINHAM REGISTRO NO ANO ANTERIOR                *
+019885*****************************************************************
+019886 6400-IMPRIME-RODAPE-HISTORICO.
+019887     IF WS-LINHAS-NA-PAGINA >= WS-MAX-LINHAS-PAGINA
+019888         PERFORM 6100-IMPRIME-CABECALHO-HISTORICO THRU 6100-EXIT
+019889     END-IF.
+019890     MOVE WS-CONTADOR-COMPARADOS    TO WS-ROD-HIST-COMPARADOS.
+019891     MOVE WS-CONTADOR-SEM-HISTORICO TO WS-ROD-HIST-SEM-DADOS.
+019892     WRITE LINHA-HISTORICO FROM WS-LINHA-BRANCO
+019893         AFTER ADVANCING 1 LINE.
+019894     WRITE LINHA-HISTORICO FROM WS-LINHA-RODAPE-HISTORICO
+019895         AFTER ADVANCING 1 LINE.
+019896     ADD 2 TO WS-LINHAS-NA-PAGINA.
+019897 6400-EXIT.
+019898     EXIT.
+019899*****************************************************************
+019730*    7000-LER-REGISTRO-VENDAS                                    *
+019800*    LE O PROXIMO REGISTRO DE ARQUIVO-VENDAS                     *
+019900*****************************************************************
+020000 7000-LER-REGISTRO-VENDAS.
+020100     READ ARQUIVO-VENDAS
+020150         AT END MOVE 'S' TO WS-FIM-ARQUIVO-VENDAS
+020160         NOT AT END
+020170             ADD 1 TO WS-REGISTROS-LIDOS
+020180             MOVE NOME-REGISTRO-VENDAS TO WS-NOME-LIDO-ATUAL
+020200     END-READ.
+020400 7000-EXIT.
+020500     EXIT.
+020600*****************************************************************
+020700*    8000-FINALIZACAO                                            *
+020800*    GRAVA O CHECKPOINT FINAL E FECHA OS ARQUIVOS AO TERMINO DO  *
+020810*    PROCESSAMENTO                                                *
+020900*****************************************************************
+021000 8000-FINALIZACAO.
+021010     PERFORM 8010-FINALIZA-CHECKPOINT THRU 8010-EXIT.
+021100     CLOSE RELAT-TRIMESTRAL
+021150           RELAT-REJEITOS
+021160           ARQUIVO-VENDAS
+021165           ARQUIVO-CHECKPOINT
+021168           VENDAS-HISTORICO
+021170           VENDEDOR-MASTER.
+021300 8000-EXIT.
+021400     EXIT.
+021410*****************************************************************
+021420*    8010-FINALIZA-CHECKPOINT                                    *
+021430*    GRAVA UM ULTIMO REGISTRO DE CHECKPOINT MARCADO COMO          *
+021440*    PROCESSAMENTO COMPLETO, PARA QUE A PROXIMA EXECUCAO SAIBA    *
+021450*    QUE NAO HA REINICIO PENDENTE E COMECE DO ZERO                *
+021460*****************************************************************
+021470 8010-FINALIZA-CHECKPOINT.
+021480     MOVE 'F'                     TO CK-STATUS.
+021490     MOVE WS-REGISTROS-LIDOS      TO CK-REGISTROS-LIDOS.
+021495     MOVE WS-CONTADOR-REJEITADOS  TO CK-REGISTROS-REJEITADOS.
+021500     MOVE WS-NOME-LIDO-ATUAL      TO CK-NOME-VENDEDOR.
+021510     WRITE REG-CHECKPOINT.
+021520 8010-EXIT.
+021530     EXIT.
