@@ -0,0 +1,638 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ANUALREL.
+000300 AUTHOR. R. M. SANTOS.
+000400 INSTALLATION. PENN STATE UNIVERSITY -- YORK CAMPUS.
+000500 DATE-WRITTEN. AGOSTO 2026.
+000600 DATE-COMPILED. AGOSTO 2026.
+000700 SECURITY. NAO HA CONSIDERACOES DE SEGURANCA PARA ANUALREL.
+000800*****************************************************************
+000900*                                                               *
+001000*    UM RESUMO DO PROGRAMA ANUALREL --                          *
+001100*                                                                *
+001200*    ANUALREL CONSOLIDA OS QUATRO ARQUIVOS TRIMESTRAIS DE       *
+001300*    VENDAS DO ANO (MESMO LAYOUT DE REGISTRO-VENDAS LIDO POR    *
+001400*    QUARTER) EM UM UNICO REGISTRO ANUAL POR VENDEDOR --        *
+001500*    VENDA TOTAL DO ANO, PERCENTUAL DE ATINGIMENTO DA COTA      *
+001600*    ANUAL E OS QUATRO VALORES TRIMESTRAIS LADO A LADO, PARA    *
+001700*    QUE A REVISAO ANUAL NAO PRECISE MAIS SER MONTADA A MAO     *
+001800*    A PARTIR DE QUATRO IMPRESSOES DO RELATRIM.                 *
+001900*                                                                *
+002000*****************************************************************
+002100*                                                                *
+002200*    HISTORICO DE ALTERACOES --                                  *
+002300*                                                                *
+002400*    13/08/2026  RMS  PROGRAMA ORIGINAL -- LE OS QUATRO           *
+002500*                     ARQUIVOS TRIMESTRAIS, ORDENA POR VENDEDOR   *
+002600*                     E TRIMESTRE, E IMPRIME O RELATORIO ANUAL    *
+002700*                     COM O TOTAL DO ANO, A COTA ANUAL, O        *
+002800*                     PERCENTUAL DE ATINGIMENTO E AS COLUNAS DE  *
+002900*                     TENDENCIA POR TRIMESTRE.                   *
+002910*    18/08/2026  RMS  CORRIGIDO O CALCULO DO PERCENTUAL DE        *
+002920*                     ATINGIMENTO ANUAL PARA NUNCA ZERAR EM CASO  *
+002930*                     DE ESTOURO DA FAIXA -- AGORA E' FORCADO AO  *
+002940*                     MAXIMO REPRESENTAVEL, SEM SUBESTIMAR O      *
+002950*                     VENDEDOR NA LINHA IMPRESSA.                 *
+003000*                                                                *
+003100*****************************************************************
+003200 ENVIRONMENT DIVISION.
+003300 CONFIGURATION SECTION.
+003400 SOURCE-COMPUTER. IBM-370.
+003500 OBJECT-COMPUTER. IBM-370.
+003600 SPECIAL-NAMES.
+003700     DECIMAL-POINT IS COMMA.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT ARQUIVO-VENDAS-T1 ASSIGN TO VENDAS1
+004100         ORGANIZATION IS SEQUENTIAL.
+004200     SELECT ARQUIVO-VENDAS-T2 ASSIGN TO VENDAS2
+004300         ORGANIZATION IS SEQUENTIAL.
+004400     SELECT ARQUIVO-VENDAS-T3 ASSIGN TO VENDAS3
+004500         ORGANIZATION IS SEQUENTIAL.
+004600     SELECT ARQUIVO-VENDAS-T4 ASSIGN TO VENDAS4
+004700         ORGANIZATION IS SEQUENTIAL.
+004800     SELECT ANUAL-SORT-FILE ASSIGN TO SRTANUAL.
+004900     SELECT RELAT-ANUAL ASSIGN TO RELANUAL
+005000         ORGANIZATION IS SEQUENTIAL.
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300*****************************************************************
+005400*    ARQUIVO-VENDAS-T1 A T4 -- ENTRADA, OS QUATRO ARQUIVOS      *
+005500*    TRIMESTRAIS DE VENDAS DO ANO, MESMO LAYOUT DE REGISTRO-    *
+005600*    VENDAS USADO PELO QUARTER. O COPYBOOK E' INCLUIDO QUATRO   *
+005700*    VEZES COM REPLACING PARA DAR UM NOME DISTINTO AO REGISTRO  *
+005800*    E A CADA CAMPO EM CADA ARQUIVO                             *
+005900*****************************************************************
+006000 FD  ARQUIVO-VENDAS-T1
+006100     LABEL RECORDS ARE STANDARD
+006200     RECORD CONTAINS 80 CHARACTERS.
+006300     COPY VENDAREG REPLACING
+006400         ==REGISTRO-VENDAS== BY ==REGISTRO-VENDAS-T1==
+006500         ==NOME-REGISTRO-VENDAS== BY ==NOME-REGISTRO-VENDAS-T1==
+006600         ==VENDAS-MES-1-REGISTRO-VENDAS== BY
+006700             ==VENDAS-MES-1-REGISTRO-VENDAS-T1==
+006800         ==VENDAS-MES-2-REGISTRO-VENDAS== BY
+006900             ==VENDAS-MES-2-REGISTRO-VENDAS-T1==
+007000         ==VENDAS-MES3-REGISTRO-VENDAS== BY
+007100             ==VENDAS-MES3-REGISTRO-VENDAS-T1==
+007200         ==COTA-REGISTRO-VENDAS== BY ==COTA-REGISTRO-VENDAS-T1==.
+007300 FD  ARQUIVO-VENDAS-T2
+007400     LABEL RECORDS ARE STANDARD
+007500     RECORD CONTAINS 80 CHARACTERS.
+007600     COPY VENDAREG REPLACING
+007700         ==REGISTRO-VENDAS== BY ==REGISTRO-VENDAS-T2==
+007800         ==NOME-REGISTRO-VENDAS== BY ==NOME-REGISTRO-VENDAS-T2==
+007900         ==VENDAS-MES-1-REGISTRO-VENDAS== BY
+008000             ==VENDAS-MES-1-REGISTRO-VENDAS-T2==
+008100         ==VENDAS-MES-2-REGISTRO-VENDAS== BY
+008200             ==VENDAS-MES-2-REGISTRO-VENDAS-T2==
+008300         ==VENDAS-MES3-REGISTRO-VENDAS== BY
+008400             ==VENDAS-MES3-REGISTRO-VENDAS-T2==
+008500         ==COTA-REGISTRO-VENDAS== BY ==COTA-REGISTRO-VENDAS-T2==.
+008600 FD  ARQUIVO-VENDAS-T3
+008700     LABEL RECORDS ARE STANDARD
+008800     RECORD CONTAINS 80 CHARACTERS.
+008900     COPY VENDAREG REPLACING
+009000         ==REGISTRO-VENDAS== BY ==REGISTRO-VENDAS-T3==
+009100         ==NOME-REGISTRO-VENDAS== BY ==NOME-REGISTRO-VENDAS-T3==
+009200         ==VENDAS-MES-1-REGISTRO-VENDAS== BY
+009300             ==VENDAS-MES-1-REGISTRO-VENDAS-T3==
+009400         ==VENDAS-MES-2-REGISTRO-VENDAS== BY
+009500             ==VENDAS-MES-2-REGISTRO-VENDAS-T3==
+009600         ==VENDAS-MES3-REGISTRO-VENDAS== BY
+009700             ==VENDAS-MES3-REGISTRO-VENDAS-T3==
+009800         ==COTA-REGISTRO-VENDAS== BY ==COTA-REGISTRO-VENDAS-T3==.
+009900 FD  ARQUIVO-VENDAS-T4
+010000     LABEL RECORDS ARE STANDARD
+010100     RECORD CONTAINS 80 CHARACTERS.
+010200     COPY VENDAREG REPLACING
+010300         ==REGISTRO-VENDAS== BY ==REGISTRO-VENDAS-T4==
+010400         ==NOME-REGISTRO-VENDAS== BY ==NOME-REGISTRO-VENDAS-T4==
+010500         ==VENDAS-MES-1-REGISTRO-VENDAS== BY
+010600             ==VENDAS-MES-1-REGISTRO-VENDAS-T4==
+010700         ==VENDAS-MES-2-REGISTRO-VENDAS== BY
+010800             ==VENDAS-MES-2-REGISTRO-VENDAS-T4==
+010900         ==VENDAS-MES3-REGISTRO-VENDAS== BY
+011000             ==VENDAS-MES3-REGISTRO-VENDAS-T4==
+011100         ==COTA-REGISTRO-VENDAS== BY ==COTA-REGISTRO-VENDAS-T4==.
+011200*****************************************************************
+011300*    ANUAL-SORT-FILE -- TRABALHO, UM REGISTRO POR VENDEDOR/      *
+011400*    TRIMESTRE, ORDENADO POR NOME E DEPOIS POR TRIMESTRE PARA    *
+011500*    QUE OS QUATRO VALORES DE CADA VENDEDOR CHEGUEM JUNTOS E     *
+011600*    EM ORDEM NA PASSADA DE IMPRESSAO                            *
+011700*****************************************************************
+011800 SD  ANUAL-SORT-FILE.
+011900 01  REG-ANUAL-ORDENADO.
+012000     05  AN-NOME-ORDEM                PIC X(15).
+012100     05  AN-TRIMESTRE-NUM             PIC 9(01).
+012200     05  AN-TRIMESTRE-ORDEM           PIC S9(6)V99.
+012300     05  AN-COTA-ORDEM                PIC S9(6)V99.
+012400*****************************************************************
+012500*    RELAT-ANUAL -- SAIDA, RELATORIO IMPRESSO DO CONSOLIDADO     *
+012600*    ANUAL                                                       *
+012700*****************************************************************
+012800 FD  RELAT-ANUAL
+012900     LABEL RECORDS ARE STANDARD
+013000     RECORD CONTAINS 132 CHARACTERS.
+013100 01  LINHA-ANUAL                      PIC X(132).
+013200 WORKING-STORAGE SECTION.
+013300*****************************************************************
+013400*    CHAVES E CONTADORES DE CONTROLE                             *
+013500*****************************************************************
+013600 77  WS-TRIMESTRE-ATUAL               PIC 9(01).
+013700 77  WS-FIM-ARQUIVO-TRIMESTRE         PIC X(01) VALUE 'N'.
+013800     88  FIM-ARQUIVO-TRIMESTRE                  VALUE 'S'.
+013900 77  WS-FIM-SORT-ANUAL                PIC X(01) VALUE 'N'.
+014000     88  FIM-SORT-ANUAL                          VALUE 'S'.
+014100 77  WS-PRIMEIRO-VENDEDOR-SW          PIC X(01) VALUE 'S'.
+014200     88  PRIMEIRO-VENDEDOR                      VALUE 'S'.
+014300 77  WS-NOME-ANTERIOR                 PIC X(15) VALUE SPACES.
+014400 77  WS-PAGINA-ATUAL                  PIC 9(03) COMP VALUE ZERO.
+014500 77  WS-LINHAS-NA-PAGINA              PIC 9(02) COMP VALUE ZERO.
+014600 77  WS-MAX-LINHAS-PAGINA             PIC 9(02) COMP VALUE 50.
+014700*****************************************************************
+014800*    AREA COMUM PARA ONDE CADA LEITURA TRIMESTRAL E' TRANSPOSTA  *
+014900*    ANTES DE LIBERAR O REGISTRO PARA A ORDENACAO ANUAL          *
+015000*****************************************************************
+015100 01  WS-REGISTRO-LIDO.
+015200     05  WS-NOME-LIDO                 PIC X(15).
+015300     05  WS-MES1-LIDO                 PIC S9(4)V99.
+015400     05  WS-MES2-LIDO                 PIC S9(4)V99.
+015500     05  WS-MES3-LIDO                 PIC S9(4)V99.
+015600     05  WS-COTA-LIDA                 PIC S9(5)V99.
+015610*****************************************************************
+015620*    CHAVE DE VALIDACAO DO REGISTRO LIDO -- MESMAS CRITICAS DE    *
+015630*    EDICAO JA APLICADAS PELO QUARTER EM 2010-VALIDA-REGISTRO,    *
+015640*    PARA QUE UM REGISTRO REJEITADO NA APURACAO TRIMESTRAL NAO    *
+015650*    ENTRE SEM CRITICA NA CONSOLIDACAO ANUAL                      *
+015660*****************************************************************
+015670 77  WS-REGISTRO-LIDO-VALIDO-SW       PIC X(01) VALUE 'S'.
+015680     88  REGISTRO-LIDO-VALIDO                    VALUE 'S'.
+015690 77  WS-CONTADOR-REJEITADOS-ANO       PIC 9(06) COMP-3 VALUE ZERO.
+015700*****************************************************************
+015800*    ACUMULADORES ANUAIS POR VENDEDOR (QUEBRA DE CONTROLE PELO   *
+015900*    NOME) -- TOTAL DO ANO, COTA ANUAL E OS QUATRO VALORES       *
+016000*    TRIMESTRAIS PARA AS COLUNAS DE TENDENCIA                    *
+016100*****************************************************************
+016200 01  WS-TOTAIS-VENDEDOR-ANO.
+016300     05  WS-TOTAL-ANUAL               PIC S9(7)V99 COMP-3
+016400                                               VALUE ZERO.
+016500     05  WS-COTA-ANUAL                PIC S9(7)V99 COMP-3
+016600                                               VALUE ZERO.
+016700     05  WS-PERC-ATINGIMENTO          PIC S9(3)V99 COMP-3
+016800                                               VALUE ZERO.
+016900     05  WS-TRIMESTRE-VALOR           PIC S9(6)V99 COMP-3
+017000                                               OCCURS 4 TIMES
+017100                                               VALUE ZERO.
+017200*****************************************************************
+017300*    TOTAIS DE CONTROLE DO RELATORIO (RODAPE)                    *
+017400*****************************************************************
+017500 01  WS-TOTAIS-CONTROLE-ANO.
+017600     05  WS-CONTADOR-VENDEDORES       PIC 9(06) COMP-3 VALUE ZERO.
+017700     05  WS-TOTAL-GERAL-ANO           PIC S9(08)V99 COMP-3
+017800                                               VALUE ZERO.
+017900*****************************************************************
+018000*    LINHAS DE CABECALHO DO RELATORIO                            *
+018100*****************************************************************
+018200 01  WS-CABECALHO-1.
+018300     05  FILLER                       PIC X(045) VALUE SPACES.
+018400     05  FILLER                       PIC X(040) VALUE
+018500         'RELATORIO ANUAL DE VENDAS'.
+018600     05  FILLER                       PIC X(010) VALUE
+018700         'PAGINA'.
+018800     05  WS-C1-PAGINA                 PIC ZZ9.
+018900     05  FILLER                       PIC X(034) VALUE SPACES.
+019000 01  WS-CABECALHO-2.
+019100     05  FILLER                       PIC X(002) VALUE SPACES.
+019200     05  FILLER                       PIC X(015) VALUE 'NOME'.
+019300     05  FILLER                       PIC X(003) VALUE SPACES.
+019400     05  FILLER                       PIC X(015) VALUE
+019500         'VENDA DO ANO'.
+019600     05  FILLER                       PIC X(003) VALUE SPACES.
+019700     05  FILLER                       PIC X(015) VALUE
+019800         'COTA ANUAL'.
+019900     05  FILLER                       PIC X(003) VALUE SPACES.
+020000     05  FILLER                       PIC X(010) VALUE
+020100         '% ATING.'.
+020200     05  FILLER                       PIC X(002) VALUE SPACES.
+020300     05  FILLER                       PIC X(010) VALUE 'TRIM 1'.
+020400     05  FILLER                       PIC X(003) VALUE SPACES.
+020500     05  FILLER                       PIC X(010) VALUE 'TRIM 2'.
+020600     05  FILLER                       PIC X(003) VALUE SPACES.
+020700     05  FILLER                       PIC X(010) VALUE 'TRIM 3'.
+020800     05  FILLER                       PIC X(003) VALUE SPACES.
+020900     05  FILLER                       PIC X(010) VALUE 'TRIM 4'.
+021000     05  FILLER                       PIC X(015) VALUE SPACES.
+021100 01  WS-LINHA-BRANCO                  PIC X(132) VALUE SPACES.
+021200*****************************************************************
+021300*    LINHA DE DETALHE DO RELATORIO                               *
+021400*****************************************************************
+021500 01  WS-LINHA-DETALHE.
+021600     05  FILLER                       PIC X(002) VALUE SPACES.
+021700     05  WS-DET-NOME                  PIC X(015).
+021800     05  FILLER                       PIC X(003) VALUE SPACES.
+021900     05  WS-DET-VENDA-ANO             PIC -ZZZ.ZZZ,99.
+022000     05  FILLER                       PIC X(003) VALUE SPACES.
+022100     05  WS-DET-COTA-ANUAL            PIC -ZZZ.ZZZ,99.
+022200     05  FILLER                       PIC X(003) VALUE SPACES.
+022300     05  WS-DET-PERC                  PIC ZZ9,99.
+022400     05  FILLER                       PIC X(001) VALUE '%'.
+022500     05  FILLER                       PIC X(004) VALUE SPACES.
+022600     05  WS-DET-TRI1                  PIC -ZZZZ9,99.
+022700     05  FILLER                       PIC X(002) VALUE SPACES.
+022800     05  WS-DET-TRI2                  PIC -ZZZZ9,99.
+022900     05  FILLER                       PIC X(002) VALUE SPACES.
+023000     05  WS-DET-TRI3                  PIC -ZZZZ9,99.
+023100     05  FILLER                       PIC X(002) VALUE SPACES.
+023200     05  WS-DET-TRI4                  PIC -ZZZZ9,99.
+023300     05  FILLER                       PIC X(031) VALUE SPACES.
+023400*****************************************************************
+023500*    LINHA DE RODAPE -- TOTAIS DE CONTROLE                       *
+023600*****************************************************************
+023700 01  WS-LINHA-RODAPE.
+023800     05  FILLER                       PIC X(002) VALUE SPACES.
+023900     05  FILLER                       PIC X(022) VALUE
+024000         'TOTAL DE VENDEDORES'.
+024100     05  FILLER                       PIC X(002) VALUE SPACES.
+024200     05  WS-ROD-QTD-VENDEDORES        PIC ZZZ.ZZ9.
+024300     05  FILLER                       PIC X(004) VALUE SPACES.
+024400     05  FILLER                       PIC X(024) VALUE
+024500         'TOTAL GERAL DO ANO'.
+024600     05  FILLER                       PIC X(002) VALUE SPACES.
+024700     05  WS-ROD-TOTAL-ANO             PIC -ZZ.ZZZ.ZZZ,99.
+024750     05  FILLER                       PIC X(003) VALUE SPACES.
+024760     05  FILLER                       PIC X(020) VALUE
+024770         'TOTAL DE REJEITADOS'.
+024780     05  FILLER                       PIC X(002) VALUE SPACES.
+024790     05  WS-ROD-QTD-REJEITADOS-ANO    PIC ZZZ.ZZ9.
+024800     05  FILLER                       PIC X(023) VALUE SPACES.
+024900 PROCEDURE DIVISION.
+025000*****************************************************************
+025100*    0000-MAINLINE-CONTROLE                                      *
+025200*    PARAGRAFO PRINCIPAL -- CONTROLA A SEQUENCIA DE EXECUCAO     *
+025300*****************************************************************
+025400 0000-MAINLINE-CONTROLE.
+025500     PERFORM 1000-INICIALIZACAO THRU 1000-EXIT.
+025600     SORT ANUAL-SORT-FILE
+025700         ON ASCENDING KEY AN-NOME-ORDEM
+025800                          AN-TRIMESTRE-NUM
+025900         INPUT PROCEDURE IS 2000-CONSOLIDA-TRIMESTRES THRU
+026000                            2000-EXIT
+026100         OUTPUT PROCEDURE IS 2500-IMPRIME-RELATORIO-ANUAL THRU
+026200                             2500-EXIT.
+026300     PERFORM 4000-IMPRIME-RODAPE THRU 4000-EXIT.
+026400     PERFORM 8000-FINALIZACAO THRU 8000-EXIT.
+026500     STOP RUN.
+026600*****************************************************************
+026700*    1000-INICIALIZACAO                                          *
+026800*    ABRE O RELATORIO DE SAIDA E IMPRIME O CABECALHO              *
+026900*****************************************************************
+027000 1000-INICIALIZACAO.
+027100     OPEN OUTPUT RELAT-ANUAL.
+027200     PERFORM 1100-IMPRIME-CABECALHO THRU 1100-EXIT.
+027300 1000-EXIT.
+027400     EXIT.
+027500*****************************************************************
+027600*    1100-IMPRIME-CABECALHO                                      *
+027700*    IMPRIME AS DUAS LINHAS DE CABECALHO E REINICIA O CONTADOR   *
+027800*    DE LINHAS DA PAGINA                                         *
+027900*****************************************************************
+028000 1100-IMPRIME-CABECALHO.
+028100     ADD 1 TO WS-PAGINA-ATUAL.
+028200     MOVE WS-PAGINA-ATUAL TO WS-C1-PAGINA.
+028300     WRITE LINHA-ANUAL FROM WS-CABECALHO-1
+028400         AFTER ADVANCING PAGE.
+028500     WRITE LINHA-ANUAL FROM WS-LINHA-BRANCO
+028600         AFTER ADVANCING 1 LINE.
+028700     WRITE LINHA-ANUAL FROM WS-CABECALHO-2
+028800         AFTER ADVANCING 1 LINE.
+028900     WRITE LINHA-ANUAL FROM WS-LINHA-BRANCO
+029000         AFTER ADVANCING 1 LINE.
+029100     MOVE ZERO TO WS-LINHAS-NA-PAGINA.
+029200 1100-EXIT.
+029300     EXIT.
+029400*****************************************************************
+029500*    2000-CONSOLIDA-TRIMESTRES                                   *
+029600*    PROCEDIMENTO DE ENTRADA DA ORDENACAO -- PROCESSA OS QUATRO  *
+029700*    ARQUIVOS TRIMESTRAIS, UM DE CADA VEZ, LIBERANDO PARA A      *
+029800*    ORDENACAO UM REGISTRO POR VENDEDOR/TRIMESTRE                *
+029900*****************************************************************
+030000 2000-CONSOLIDA-TRIMESTRES.
+030100     PERFORM 2110-PROCESSA-TRIMESTRE-1 THRU 2110-EXIT.
+030200     PERFORM 2120-PROCESSA-TRIMESTRE-2 THRU 2120-EXIT.
+030300     PERFORM 2130-PROCESSA-TRIMESTRE-3 THRU 2130-EXIT.
+030400     PERFORM 2140-PROCESSA-TRIMESTRE-4 THRU 2140-EXIT.
+030500 2000-EXIT.
+030600     EXIT.
+030700*****************************************************************
+030800*    2110-PROCESSA-TRIMESTRE-1                                   *
+030900*    ABRE O ARQUIVO DO PRIMEIRO TRIMESTRE E LIBERA TODOS OS      *
+031000*    SEUS REGISTROS PARA A ORDENACAO ANUAL                        *
+031100*****************************************************************
+031200 2110-PROCESSA-TRIMESTRE-1.
+031300     MOVE 1   TO WS-TRIMESTRE-ATUAL.
+031400     MOVE 'N' TO WS-FIM-ARQUIVO-TRIMESTRE.
+031500     OPEN INPUT ARQUIVO-VENDAS-T1.
+031600     PERFORM 7110-LER-TRIMESTRE-1 THRU 7110-EXIT.
+031700     PERFORM 2115-LIBERA-TRIMESTRE-1 THRU 2115-EXIT
+031800         UNTIL FIM-ARQUIVO-TRIMESTRE.
+031900     CLOSE ARQUIVO-VENDAS-T1.
+032000 2110-EXIT.
+032100     EXIT.
+032200 2115-LIBERA-TRIMESTRE-1.
+032300     MOVE NOME-REGISTRO-VENDAS-T1         TO WS-NOME-LIDO.
+032400     MOVE VENDAS-MES-1-REGISTRO-VENDAS-T1 TO WS-MES1-LIDO.
+032500     MOVE VENDAS-MES-2-REGISTRO-VENDAS-T1 TO WS-MES2-LIDO.
+032600     MOVE VENDAS-MES3-REGISTRO-VENDAS-T1  TO WS-MES3-LIDO.
+032700     MOVE COTA-REGISTRO-VENDAS-T1         TO WS-COTA-LIDA.
+032750     PERFORM 2150-VALIDA-REGISTRO-LIDO THRU 2150-EXIT.
+032760     IF REGISTRO-LIDO-VALIDO
+032770         PERFORM 2900-LIBERA-REGISTRO THRU 2900-EXIT
+032780     ELSE
+032790         PERFORM 2160-CONTA-REJEITADO THRU 2160-EXIT
+032795     END-IF.
+032900     PERFORM 7110-LER-TRIMESTRE-1 THRU 7110-EXIT.
+033000 2115-EXIT.
+033100     EXIT.
+033200*****************************************************************
+033300*    2120-PROCESSA-TRIMESTRE-2                                   *
+033400*    ABRE O ARQUIVO DO SEGUNDO TRIMESTRE E LIBERA TODOS OS       *
+033500*    SEUS REGISTROS PARA A ORDENACAO ANUAL                        *
+033600*****************************************************************
+033700 2120-PROCESSA-TRIMESTRE-2.
+033800     MOVE 2   TO WS-TRIMESTRE-ATUAL.
+033900     MOVE 'N' TO WS-FIM-ARQUIVO-TRIMESTRE.
+034000     OPEN INPUT ARQUIVO-VENDAS-T2.
+034100     PERFORM 7120-LER-TRIMESTRE-2 THRU 7120-EXIT.
+034200     PERFORM 2125-LIBERA-TRIMESTRE-2 THRU 2125-EXIT
+034300         UNTIL FIM-ARQUIVO-TRIMESTRE.
+034400     CLOSE ARQUIVO-VENDAS-T2.
+034500 2120-EXIT.
+034600     EXIT.
+034700 2125-LIBERA-TRIMESTRE-2.
+034800     MOVE NOME-REGISTRO-VENDAS-T2         TO WS-NOME-LIDO.
+034900     MOVE VENDAS-MES-1-REGISTRO-VENDAS-T2 TO WS-MES1-LIDO.
+035000     MOVE VENDAS-MES-2-REGISTRO-VENDAS-T2 TO WS-MES2-LIDO.
+035100     MOVE VENDAS-MES3-REGISTRO-VENDAS-T2  TO WS-MES3-LIDO.
+035200     MOVE COTA-REGISTRO-VENDAS-T2         TO WS-COTA-LIDA.
+035250     PERFORM 2150-VALIDA-REGISTRO-LIDO THRU 2150-EXIT.
+035260     IF REGISTRO-LIDO-VALIDO
+035270         PERFORM 2900-LIBERA-REGISTRO THRU 2900-EXIT
+035280     ELSE
+035290         PERFORM 2160-CONTA-REJEITADO THRU 2160-EXIT
+035295     END-IF.
+035400     PERFORM 7120-LER-TRIMESTRE-2 THRU 7120-EXIT.
+035500 2125-EXIT.
+035600     EXIT.
+035700*****************************************************************
+035800*    2130-PROCESSA-TRIMESTRE-3                                   *
+035900*    ABRE O ARQUIVO DO TERCEIRO TRIMESTRE E LIBERA TODOS OS      *
+036000*    SEUS REGISTROS PARA A ORDENACAO ANUAL                        *
+036100*****************************************************************
+036200 2130-PROCESSA-TRIMESTRE-3.
+036300     MOVE 3   TO WS-TRIMESTRE-ATUAL.
+036400     MOVE 'N' TO WS-FIM-ARQUIVO-TRIMESTRE.
+036500     OPEN INPUT ARQUIVO-VENDAS-T3.
+036600     PERFORM 7130-LER-TRIMESTRE-3 THRU 7130-EXIT.
+036700     PERFORM 2135-LIBERA-TRIMESTRE-3 THRU 2135-EXIT
+036800         UNTIL FIM-ARQUIVO-TRIMESTRE.
+036900     CLOSE ARQUIVO-VENDAS-T3.
+037000 2130-EXIT.
+037100     EXIT.
+037200 2135-LIBERA-TRIMESTRE-3.
+037300     MOVE NOME-REGISTRO-VENDAS-T3         TO WS-NOME-LIDO.
+037400     MOVE VENDAS-MES-1-REGISTRO-VENDAS-T3 TO WS-MES1-LIDO.
+037500     MOVE VENDAS-MES-2-REGISTRO-VENDAS-T3 TO WS-MES2-LIDO.
+037600     MOVE VENDAS-MES3-REGISTRO-VENDAS-T3  TO WS-MES3-LIDO.
+037700     MOVE COTA-REGISTRO-VENDAS-T3         TO WS-COTA-LIDA.
+037750     PERFORM 2150-VALIDA-REGISTRO-LIDO THRU 2150-EXIT.
+037760     IF REGISTRO-LIDO-VALIDO
+037770         PERFORM 2900-LIBERA-REGISTRO THRU 2900-EXIT
+037780     ELSE
+037790         PERFORM 2160-CONTA-REJEITADO THRU 2160-EXIT
+037795     END-IF.
+037900     PERFORM 7130-LER-TRIMESTRE-3 THRU 7130-EXIT.
+038000 2135-EXIT.
+038100     EXIT.
+038200*****************************************************************
+038300*    2140-PROCESSA-TRIMESTRE-4                                   *
+038400*    ABRE O ARQUIVO DO QUARTO TRIMESTRE E LIBERA TODOS OS        *
+038500*    SEUS REGISTROS PARA A ORDENACAO ANUAL                        *
+038600*****************************************************************
+038700 2140-PROCESSA-TRIMESTRE-4.
+038800     MOVE 4   TO WS-TRIMESTRE-ATUAL.
+038900     MOVE 'N' TO WS-FIM-ARQUIVO-TRIMESTRE.
+039000     OPEN INPUT ARQUIVO-VENDAS-T4.
+039100     PERFORM 7140-LER-TRIMESTRE-4 THRU 7140-EXIT.
+039200     PERFORM 2145-LIBERA-TRIMESTRE-4 THRU 2145-EXIT
+039300         UNTIL FIM-ARQUIVO-TRIMESTRE.
+039400     CLOSE ARQUIVO-VENDAS-T4.
+039500 2140-EXIT.
+039600     EXIT.
+039700 2145-LIBERA-TRIMESTRE-4.
+039800     MOVE NOME-REGISTRO-VENDAS-T4         TO WS-NOME-LIDO.
+039900     MOVE VENDAS-MES-1-REGISTRO-VENDAS-T4 TO WS-MES1-LIDO.
+040000     MOVE VENDAS-MES-2-REGISTRO-VENDAS-T4 TO WS-MES2-LIDO.
+040100     MOVE VENDAS-MES3-REGISTRO-VENDAS-T4  TO WS-MES3-LIDO.
+040200     MOVE COTA-REGISTRO-VENDAS-T4         TO WS-COTA-LIDA.
+040250     PERFORM 2150-VALIDA-REGISTRO-LIDO THRU 2150-EXIT.
+040260     IF REGISTRO-LIDO-VALIDO
+040270         PERFORM 2900-LIBERA-REGISTRO THRU 2900-EXIT
+040280     ELSE
+040290         PERFORM 2160-CONTA-REJEITADO THRU 2160-EXIT
+040295     END-IF.
+040400     PERFORM 7140-LER-TRIMESTRE-4 THRU 7140-EXIT.
+040500 2145-EXIT.
+040600     EXIT.
+040600*****************************************************************
+040620*    2150-VALIDA-REGISTRO-LIDO                                   *
+040630*    APLICA AS MESMAS CRITICAS DE EDICAO DO QUARTER (VEJA         *
+040640*    2010-VALIDA-REGISTRO EM QUARTER.COB) NO REGISTRO JA          *
+040650*    TRANSPOSTO PARA A AREA COMUM -- NOME EM BRANCO, VENDA        *
+040660*    MENSAL NEGATIVA OU COTA ZERADA/NEGATIVA                      *
+040670*****************************************************************
+040680 2150-VALIDA-REGISTRO-LIDO.
+040690     MOVE 'S' TO WS-REGISTRO-LIDO-VALIDO-SW.
+040700     IF WS-NOME-LIDO = SPACES
+040710         MOVE 'N' TO WS-REGISTRO-LIDO-VALIDO-SW
+040720     ELSE
+040730       IF WS-MES1-LIDO < ZERO OR
+040740          WS-MES2-LIDO < ZERO OR
+040750          WS-MES3-LIDO < ZERO
+040760         MOVE 'N' TO WS-REGISTRO-LIDO-VALIDO-SW
+040770       ELSE
+040780         IF WS-COTA-LIDA NOT > ZERO
+040790             MOVE 'N' TO WS-REGISTRO-LIDO-VALIDO-SW
+040791         END-IF
+040792       END-IF
+040793     END-IF.
+040794 2150-EXIT.
+040795     EXIT.
+040796*****************************************************************
+040797*    2160-CONTA-REJEITADO                                        *
+040798*    CONTA E REGISTRA NO CONSOLE UM REGISTRO TRIMESTRAL QUE NAO   *
+040799*    PASSOU NA CRITICA DE EDICAO E POR ISSO NAO ENTRA NA          *
+040800*    CONSOLIDACAO ANUAL                                           *
+040801*****************************************************************
+040802 2160-CONTA-REJEITADO.
+040803     ADD 1 TO WS-CONTADOR-REJEITADOS-ANO.
+040804     DISPLAY 'ANUALREL -- REGISTRO REJEITADO NA CONSOLIDACAO DO '
+040804         'TRIMESTRE ' WS-TRIMESTRE-ATUAL ': ' WS-NOME-LIDO.
+040805 2160-EXIT.
+040806     EXIT.
+040807*****************************************************************
+040800*    2900-LIBERA-REGISTRO                                        *
+040900*    SOMA O TRIMESTRE LIDO (JA TRANSPOSTO PARA A AREA COMUM) E   *
+041000*    LIBERA O REGISTRO PARA A ORDENACAO, MARCADO COM O NUMERO    *
+041100*    DO TRIMESTRE ATUAL                                          *
+041200*****************************************************************
+041300 2900-LIBERA-REGISTRO.
+041400     MOVE WS-NOME-LIDO         TO AN-NOME-ORDEM.
+041500     MOVE WS-TRIMESTRE-ATUAL   TO AN-TRIMESTRE-NUM.
+041600     COMPUTE AN-TRIMESTRE-ORDEM =
+041700         WS-MES1-LIDO + WS-MES2-LIDO + WS-MES3-LIDO.
+041800     MOVE WS-COTA-LIDA         TO AN-COTA-ORDEM.
+041900     RELEASE REG-ANUAL-ORDENADO.
+042000 2900-EXIT.
+042100     EXIT.
+042200*****************************************************************
+042300*    2500-IMPRIME-RELATORIO-ANUAL                                *
+042400*    PROCEDIMENTO DE SAIDA DA ORDENACAO -- PERCORRE OS REGISTROS *
+042500*    JA ORDENADOS POR NOME/TRIMESTRE, ACUMULA OS QUATRO          *
+042600*    TRIMESTRES DE CADA VENDEDOR E IMPRIME UMA LINHA POR         *
+042700*    VENDEDOR NA QUEBRA DE NOME                                  *
+042800*****************************************************************
+042900 2500-IMPRIME-RELATORIO-ANUAL.
+043000     MOVE SPACES TO WS-NOME-ANTERIOR.
+043100     MOVE 'S'    TO WS-PRIMEIRO-VENDEDOR-SW.
+043200     PERFORM 2510-RETORNA-ORDENADO THRU 2510-EXIT.
+043300     PERFORM 2520-PROCESSA-ORDENADO THRU 2520-EXIT
+043400         UNTIL FIM-SORT-ANUAL.
+043500     IF WS-PRIMEIRO-VENDEDOR-SW = 'N'
+043600         PERFORM 2600-IMPRIME-LINHA-VENDEDOR THRU 2600-EXIT
+043700     END-IF.
+043800 2500-EXIT.
+043900     EXIT.
+044000*****************************************************************
+044100*    2510-RETORNA-ORDENADO                                       *
+044200*    DEVOLVE O PROXIMO REGISTRO JA ORDENADO POR NOME/TRIMESTRE   *
+044300*****************************************************************
+044400 2510-RETORNA-ORDENADO.
+044500     RETURN ANUAL-SORT-FILE
+044600         AT END MOVE 'S' TO WS-FIM-SORT-ANUAL
+044700     END-RETURN.
+044800 2510-EXIT.
+044900     EXIT.
+045000*****************************************************************
+045100*    2520-PROCESSA-ORDENADO                                      *
+045200*    DETECTA A QUEBRA DE VENDEDOR E ACUMULA O TOTAL ANUAL, A      *
+045300*    COTA ANUAL E O VALOR DO TRIMESTRE NA COLUNA DE TENDENCIA    *
+045400*    CORRESPONDENTE                                               *
+045500*****************************************************************
+045600 2520-PROCESSA-ORDENADO.
+045700     IF AN-NOME-ORDEM NOT = WS-NOME-ANTERIOR
+045800         IF WS-PRIMEIRO-VENDEDOR-SW = 'N'
+045900             PERFORM 2600-IMPRIME-LINHA-VENDEDOR THRU 2600-EXIT
+046000         END-IF
+046100         MOVE AN-NOME-ORDEM TO WS-NOME-ANTERIOR
+046200         MOVE ZERO TO WS-TOTAL-ANUAL
+046300                      WS-COTA-ANUAL
+046400                      WS-TRIMESTRE-VALOR (1)
+046500                      WS-TRIMESTRE-VALOR (2)
+046600                      WS-TRIMESTRE-VALOR (3)
+046700                      WS-TRIMESTRE-VALOR (4)
+046800         MOVE 'N' TO WS-PRIMEIRO-VENDEDOR-SW
+046900     END-IF.
+047000     ADD AN-TRIMESTRE-ORDEM TO WS-TOTAL-ANUAL.
+047100     ADD AN-COTA-ORDEM      TO WS-COTA-ANUAL.
+047200     MOVE AN-TRIMESTRE-ORDEM
+047300         TO WS-TRIMESTRE-VALOR (AN-TRIMESTRE-NUM).
+047400     PERFORM 2510-RETORNA-ORDENADO THRU 2510-EXIT.
+047500 2520-EXIT.
+047600     EXIT.
+047700*****************************************************************
+047800*    2600-IMPRIME-LINHA-VENDEDOR                                 *
+047900*    CALCULA O PERCENTUAL DE ATINGIMENTO DA COTA ANUAL E         *
+048000*    IMPRIME A LINHA CONSOLIDADA DO VENDEDOR, QUEBRANDO A        *
+048100*    PAGINA QUANDO NECESSARIO -- UM ATINGIMENTO QUE ESTOURE A    *
+048100*    PIC S9(3)V99 E' FORCADO PARA O MAXIMO REPRESENTAVEL, NUNCA  *
+048100*    PARA ZERO, PARA NAO SUBESTIMAR O VENDEDOR NA LINHA IMPRESSA *
+048200*****************************************************************
+048300 2600-IMPRIME-LINHA-VENDEDOR.
+048400     IF WS-LINHAS-NA-PAGINA >= WS-MAX-LINHAS-PAGINA
+048500         PERFORM 1100-IMPRIME-CABECALHO THRU 1100-EXIT
+048600     END-IF.
+048700     COMPUTE WS-PERC-ATINGIMENTO ROUNDED =
+048800         (WS-TOTAL-ANUAL / WS-COTA-ANUAL) * 100
+048900         ON SIZE ERROR MOVE 999,99 TO WS-PERC-ATINGIMENTO
+049000     END-COMPUTE.
+049100     MOVE WS-NOME-ANTERIOR           TO WS-DET-NOME.
+049200     MOVE WS-TOTAL-ANUAL             TO WS-DET-VENDA-ANO.
+049300     MOVE WS-COTA-ANUAL              TO WS-DET-COTA-ANUAL.
+049400     MOVE WS-PERC-ATINGIMENTO        TO WS-DET-PERC.
+049500     MOVE WS-TRIMESTRE-VALOR (1)     TO WS-DET-TRI1.
+049600     MOVE WS-TRIMESTRE-VALOR (2)     TO WS-DET-TRI2.
+049700     MOVE WS-TRIMESTRE-VALOR (3)     TO WS-DET-TRI3.
+049800     MOVE WS-TRIMESTRE-VALOR (4)     TO WS-DET-TRI4.
+049900     WRITE LINHA-ANUAL FROM WS-LINHA-DETALHE
+050000         AFTER ADVANCING 1 LINE.
+050100     ADD 1 TO WS-LINHAS-NA-PAGINA.
+050200     ADD 1 TO WS-CONTADOR-VENDEDORES.
+050300     ADD WS-TOTAL-ANUAL TO WS-TOTAL-GERAL-ANO.
+050400 2600-EXIT.
+050500     EXIT.
+050600*****************************************************************
+050700*    4000-IMPRIME-RODAPE                                         *
+050800*    IMPRIME A LINHA DE RODAPE COM OS TOTAIS DE CONTROLE DO      *
+050900*    RELATORIO ANUAL                                              *
+051000*****************************************************************
+051100 4000-IMPRIME-RODAPE.
+051200     IF WS-LINHAS-NA-PAGINA >= WS-MAX-LINHAS-PAGINA
+051300         PERFORM 1100-IMPRIME-CABECALHO THRU 1100-EXIT
+051400     END-IF.
+051500     MOVE WS-CONTADOR-VENDEDORES      TO WS-ROD-QTD-VENDEDORES.
+051600     MOVE WS-TOTAL-GERAL-ANO          TO WS-ROD-TOTAL-ANO.
+051650     MOVE WS-CONTADOR-REJEITADOS-ANO
+051655         TO WS-ROD-QTD-REJEITADOS-ANO.
+051700     WRITE LINHA-ANUAL FROM WS-LINHA-BRANCO
+051800         AFTER ADVANCING 1 LINE.
+051900     WRITE LINHA-ANUAL FROM WS-LINHA-RODAPE
+052000         AFTER ADVANCING 1 LINE.
+052100     ADD 2 TO WS-LINHAS-NA-PAGINA.
+052200 4000-EXIT.
+052300     EXIT.
+052400*****************************************************************
+052500*    7110 A 7140 -- LER-TRIMESTRE-n                              *
+052600*    LEEM O PROXIMO REGISTRO DO ARQUIVO DO TRIMESTRE n           *
+052700*****************************************************************
+052800 7110-LER-TRIMESTRE-1.
+052900     READ ARQUIVO-VENDAS-T1
+053000         AT END MOVE 'S' TO WS-FIM-ARQUIVO-TRIMESTRE
+053100     END-READ.
+053200 7110-EXIT.
+053300     EXIT.
+053400 7120-LER-TRIMESTRE-2.
+053500     READ ARQUIVO-VENDAS-T2
+053600         AT END MOVE 'S' TO WS-FIM-ARQUIVO-TRIMESTRE
+053700     END-READ.
+053800 7120-EXIT.
+053900     EXIT.
+054000 7130-LER-TRIMESTRE-3.
+054100     READ ARQUIVO-VENDAS-T3
+054200         AT END MOVE 'S' TO WS-FIM-ARQUIVO-TRIMESTRE
+054300     END-READ.
+054400 7130-EXIT.
+054500     EXIT.
+054600 7140-LER-TRIMESTRE-4.
+054700     READ ARQUIVO-VENDAS-T4
+054800         AT END MOVE 'S' TO WS-FIM-ARQUIVO-TRIMESTRE
+054900     END-READ.
+055000 7140-EXIT.
+055100     EXIT.
+055200*****************************************************************
+055300*    8000-FINALIZACAO                                            *
+055400*    FECHA O RELATORIO DE SAIDA AO TERMINO DO PROCESSAMENTO      *
+055500*****************************************************************
+055600 8000-FINALIZACAO.
+055700     CLOSE RELAT-ANUAL.
+055800 8000-EXIT.
+055900     EXIT.
