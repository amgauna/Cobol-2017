@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    VENDMAST.CPY                                               *
+000400*    Layout do registro mestre de vendedores -- matricula,      *
+000500*    nome e codigo/descricao da regiao de venda. Usado pelo     *
+000600*    Quarter para localizar a regiao de cada Registro-Vendas    *
+000700*    e imprimir os subtotais por regiao no Relatrim.             *
+000800*                                                               *
+000900*    Arquivo indexado. Como Registro-Vendas so carrega o nome   *
+001000*    do vendedor (sem matricula), a chave de acesso ao mestre   *
+001100*    e' o proprio nome -- unico campo em comum entre os dois    *
+001200*    arquivos.                                                  *
+001300*                                                               *
+001400*    Historico de alteracoes --                                 *
+001500*    13/08/2026  RMS   Layout original.                         *
+001600*                                                                *
+001700*****************************************************************
+001800 01  Registro-Vendedor-Master.
+001900     05  VM-Matricula-Vendedor        PIC 9(06).
+002000     05  VM-Nome-Vendedor              PIC X(15).
+002100     05  VM-Regiao-Vendedor            PIC X(04).
+002200     05  VM-Descricao-Regiao           PIC X(20).
+002300     05  Filler                        PIC X(15).
