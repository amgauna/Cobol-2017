@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    VENDHIST.CPY                                               *
+000400*    Layout do registro historico de vendas -- o total do       *
+000500*    trimestre, a cota e o percentual de atingimento apurados   *
+000600*    por Quarter em cada execucao, acumulados ano apos ano      *
+000700*    para permitir a comparacao do mesmo trimestre entre anos.  *
+000800*                                                               *
+000900*    Arquivo indexado, chave composta por vendedor/ano/         *
+001000*    trimestre -- uma execucao de Quarter grava um registro     *
+001100*    por vendedor a cada trimestre processado.                  *
+001200*                                                               *
+001300*    Historico de alteracoes --                                 *
+001400*    15/08/2026  RMS   Layout original.                         *
+001500*                                                                *
+001600*****************************************************************
+001700 01  Registro-Historico.
+001800     05  VH-Chave-Historico.
+001900         10  VH-Nome-Vendedor          PIC X(15).
+002000         10  VH-Ano-Historico          PIC 9(04).
+002100         10  VH-Trimestre-Historico    PIC 9(01).
+002200     05  VH-Trimestre-Total            PIC S9(6)V99.
+002300     05  VH-Cota-Trimestre            PIC S9(6)V99.
+002400     05  VH-Perc-Atingimento           PIC S9(3)V99.
+002500     05  Filler                        PIC X(20).
