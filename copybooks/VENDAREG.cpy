@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    VENDAREG.CPY                                               *
+000400*    Layout do registro de vendas trimestrais de um vendedor,   *
+000500*    lido de Arquivo-Vendas pelo Quarter e gravado pelo         *
+000600*    utilitario de conversao do extrato do CRM.                 *
+000700*                                                               *
+000800*    Registro de 80 posicoes, sem chave (arquivo sequencial).   *
+000900*                                                               *
+001000*    Historico de alteracoes --                                 *
+001100*    Mai/1983  LN    Layout original.                           *
+001200*                                                               *
+001300*****************************************************************
+001400 01  Registro-Vendas.
+001500     05  Nome-Registro-Vendas         PIC X(15).
+001600     05  Vendas-Mes-1-Registro-Vendas PIC S9(4)V99.
+001700     05  Vendas-Mes-2-Registro-Vendas PIC S9(4)V99.
+001800     05  Vendas-Mes3-Registro-Vendas  PIC S9(4)V99.
+001900     05  Cota-Registro-Vendas         PIC S9(5)V99.
+002000     05  Filler                       PIC X(40).
